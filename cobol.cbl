@@ -1,13 +1,105 @@
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-PRINCIPAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VISITOR-LOG-FILE ASSIGN TO "VISITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  VISITOR-LOG-FILE.
+       01 VISITOR-LOG-RECORD.
+           05 VISITLOG-DATE     PIC 9(8).
+           05 VISITLOG-TIME     PIC 9(8).
+           05 FILLER            PIC X VALUE SPACE.
+           05 VISITLOG-NOMBRE   PIC X(20).
+
        WORKING-STORAGE SECTION.
        01 area-de-trabajo.
            05 nombre  pic x(20).
+
+       01 WS-OPCION-MENU PIC 99 VALUE 1.
+
+       COPY "SYSDATE.cpy".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "ingresa tu nombre"
-            ACCEPT nombre.
+            MOVE SPACES TO nombre
+            PERFORM UNTIL FUNCTION TRIM(nombre) NOT = SPACES
+                DISPLAY "ingresa tu nombre"
+                ACCEPT nombre
+            END-PERFORM.
             DISPLAY "Bienvenido a cobol " nombre
+            PERFORM REGISTRAR-VISITANTE
+            PERFORM UNTIL WS-OPCION-MENU = 0
+                PERFORM MOSTRAR-MENU
+            END-PERFORM
             STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+
+      *-----------------------------------------------------------
+      * One place to launch any program in the suite by number,
+      * instead of every operator having to know each PROGRAM-ID
+      * and run it separately.
+      *-----------------------------------------------------------
+       MOSTRAR-MENU.
+           DISPLAY " ".
+           DISPLAY "MENU PRINCIPAL:".
+           DISPLAY "1. CALCULADORA-BASICA".
+           DISPLAY "2. CONSUMIR-API".
+           DISPLAY "3. RUTINAS - PROCESO POR PASOS".
+           DISPLAY "4. RUTINAS - APROBACION".
+           DISPLAY "5. CONSULTA DE CLIENTE".
+           DISPLAY "6. CONSULTA DE HISTORIAL POR FECHA".
+           DISPLAY "7. REPORTE DIARIO DE CALCULOS".
+           DISPLAY "8. REPORTE DE USO POR OPERACION".
+           DISPLAY "9. REPORTE DE EXCEPCIONES".
+           DISPLAY "10. VALIDAR UMBRAL (CONDICIONALES)".
+           DISPLAY "0. SALIR".
+           DISPLAY "SELECCIONA UNA OPCION:".
+           ACCEPT WS-OPCION-MENU.
+
+           EVALUATE WS-OPCION-MENU
+               WHEN 1
+                   CALL "CALCULADORA-BASICA"
+               WHEN 2
+                   CALL "CONSUMIR-API"
+               WHEN 3
+                   CALL "RUTINAS-PROCESO"
+               WHEN 4
+                   CALL "RUTINAS-APROBACION"
+               WHEN 5
+                   CALL "CONSULTA-CLIENTE"
+               WHEN 6
+                   CALL "CONSULTA-HISTORIAL"
+               WHEN 7
+                   CALL "REPORTE-CALC-DIARIO"
+               WHEN 8
+                   CALL "REPORTE-CALC-USO"
+               WHEN 9
+                   CALL "REPORTE-EXCEPCIONES"
+               WHEN 10
+                   CALL "VALIDAR-UMBRAL"
+               WHEN 0
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "OPCION INVALIDA."
+           END-EVALUATE.
+
+      *-----------------------------------------------------------
+      * Keeps a dated record of every name greeted here, so the
+      * visitor list can be reviewed later instead of scrolling off
+      * the console.
+      *-----------------------------------------------------------
+       REGISTRAR-VISITANTE.
+           ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-SYS-TIME FROM TIME.
+           OPEN EXTEND VISITOR-LOG-FILE.
+           MOVE WS-SYS-DATE TO VISITLOG-DATE
+           MOVE WS-SYS-TIME TO VISITLOG-TIME
+           MOVE nombre      TO VISITLOG-NOMBRE
+           WRITE VISITOR-LOG-RECORD.
+           CLOSE VISITOR-LOG-FILE.
+
+       END PROGRAM MENU-PRINCIPAL.
