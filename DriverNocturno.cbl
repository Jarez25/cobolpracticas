@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DRIVER-NOCTURNO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOB-SUMMARY-FILE ASSIGN TO "JOBSUM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CALC-MODE-FILE ASSIGN TO "CALCMODO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOB-SUMMARY-FILE.
+       01 JOB-SUMMARY-RECORD.
+           05 JOBSUM-DATE        PIC 9(8).
+           05 JOBSUM-TIME        PIC 9(8).
+           05 FILLER             PIC X VALUE SPACE.
+           05 JOBSUM-PROGRAMA    PIC X(20).
+           05 FILLER             PIC X VALUE SPACE.
+           05 JOBSUM-RETCODE     PIC 999.
+
+       FD  CALC-MODE-FILE.
+       01 CALCMODO-LINE         PIC X(01).
+
+       WORKING-STORAGE SECTION.
+       01 WS-RC-CALCULADORA      PIC 999 VALUE 0.
+       01 WS-RC-API              PIC 999 VALUE 0.
+       01 WS-RC-RUTINAS-PROCESO  PIC 999 VALUE 0.
+       01 WS-RC-RUTINAS-APROBAC  PIC 999 VALUE 0.
+       01 WS-PASO-PROGRAMA       PIC X(20) VALUE SPACES.
+       01 WS-PASO-RC             PIC 999 VALUE 0.
+
+       COPY "SYSDATE.cpy".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "INICIANDO CORRIDA NOCTURNA...".
+
+           PERFORM ESCRIBIR-MODO-CALCULADORA.
+           CALL "CALCULADORA-BASICA".
+           MOVE RETURN-CODE TO WS-RC-CALCULADORA.
+           MOVE "CALCULADORA-BASICA" TO WS-PASO-PROGRAMA
+           MOVE WS-RC-CALCULADORA TO WS-PASO-RC
+           PERFORM REGISTRAR-PASO.
+
+           CALL "CONSUMIR-API".
+           MOVE RETURN-CODE TO WS-RC-API.
+           MOVE "CONSUMIR-API" TO WS-PASO-PROGRAMA
+           MOVE WS-RC-API TO WS-PASO-RC
+           PERFORM REGISTRAR-PASO.
+
+           CALL "RUTINAS-PROCESO".
+           MOVE RETURN-CODE TO WS-RC-RUTINAS-PROCESO.
+           MOVE "RUTINAS-PROCESO" TO WS-PASO-PROGRAMA
+           MOVE WS-RC-RUTINAS-PROCESO TO WS-PASO-RC
+           PERFORM REGISTRAR-PASO.
+
+           CALL "RUTINAS-APROBACION".
+           MOVE RETURN-CODE TO WS-RC-RUTINAS-APROBAC.
+           MOVE "RUTINAS-APROBACION" TO WS-PASO-PROGRAMA
+           MOVE WS-RC-RUTINAS-APROBAC TO WS-PASO-RC
+           PERFORM REGISTRAR-PASO.
+
+           DISPLAY "RESUMEN DE LA CORRIDA NOCTURNA:".
+           DISPLAY "  CALCULADORA-BASICA : " WS-RC-CALCULADORA.
+           DISPLAY "  CONSUMIR-API       : " WS-RC-API.
+           DISPLAY "  RUTINAS-PROCESO    : " WS-RC-RUTINAS-PROCESO.
+           DISPLAY "  RUTINAS-APROBACION : " WS-RC-RUTINAS-APROBAC.
+
+           GOBACK.
+
+      *-----------------------------------------------------------
+      * CALCULADORA-BASICA's MODO BATCH? prompt has nobody at the
+      * terminal to answer it during an unattended run, so this
+      * leaves "S" in CALCMODO.DAT beforehand - the same control-
+      * file handoff convention used for RUTINASCFG.DAT/APICFG.DAT
+      * elsewhere - telling it to go straight to PROCESO-LOTE
+      * against the CALCIN.DAT records already queued for tonight.
+      *-----------------------------------------------------------
+       ESCRIBIR-MODO-CALCULADORA.
+           OPEN OUTPUT CALC-MODE-FILE.
+           MOVE "S" TO CALCMODO-LINE.
+           WRITE CALCMODO-LINE.
+           CLOSE CALC-MODE-FILE.
+
+      *-----------------------------------------------------------
+      * One record per step in JOBSUM.DAT, so the overnight run
+      * leaves a single combined file operations can check each
+      * morning instead of hunting down four separate program logs.
+      *-----------------------------------------------------------
+       REGISTRAR-PASO.
+           ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-SYS-TIME FROM TIME.
+           OPEN EXTEND JOB-SUMMARY-FILE.
+           MOVE WS-SYS-DATE      TO JOBSUM-DATE
+           MOVE WS-SYS-TIME      TO JOBSUM-TIME
+           MOVE WS-PASO-PROGRAMA TO JOBSUM-PROGRAMA
+           MOVE WS-PASO-RC       TO JOBSUM-RETCODE
+           WRITE JOB-SUMMARY-RECORD.
+           CLOSE JOB-SUMMARY-FILE.
+
+       END PROGRAM DRIVER-NOCTURNO.
