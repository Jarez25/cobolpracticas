@@ -1,16 +1,82 @@
-       PROGRAM-ID. variables.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSULTA-CLIENTE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUSTMAST-FILE-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE.
+           COPY "CUSTMAST.cpy".
+
+       FD  ERROR-LOG-FILE.
+           COPY "ERRLOG.cpy".
+
        WORKING-STORAGE SECTION.
-       01 area-de-trabajo.
-           05 variable-numerica  pic 9 value 1.
-           05 variable-alfabetica.
-               10 variable-numerica-dos  pic 9(4)  value 52.
-               10 variable-alfabetica pic  x(20)  value 'cobol'.
-       01 un-nombre-cualquiera        pic aaa  value 'jar'.
+       01 WS-CUSTMAST-FILE-STATUS  PIC XX VALUE "00".
+       01 WS-BUSCA-ID              PIC 9(6).
+       01 WS-EOF-FLAG              PIC X VALUE "N".
+       01 WS-ENCONTRADO            PIC X VALUE "N".
+       01 WS-ERR-MENSAJE           PIC X(80) VALUE SPACES.
+
+       COPY "SYSDATE.cpy".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           display variable-numerica-dos
-           display un-nombre-cualquiera
-            STOP RUN.
-       END PROGRAM variables.
+           DISPLAY "ID DE CLIENTE A CONSULTAR:"
+           ACCEPT WS-BUSCA-ID.
+
+           MOVE "N" TO WS-EOF-FLAG
+           MOVE "N" TO WS-ENCONTRADO
+           OPEN INPUT CUSTOMER-MASTER-FILE.
+           IF WS-CUSTMAST-FILE-STATUS NOT = "00"
+               DISPLAY "NO SE PUDO ABRIR EL ARCHIVO DE CLIENTES."
+               MOVE "NO SE PUDO ABRIR EL ARCHIVO DE CLIENTES."
+                   TO WS-ERR-MENSAJE
+               PERFORM REGISTRAR-ERROR
+           ELSE
+               PERFORM UNTIL WS-EOF-FLAG = "Y"
+                   READ CUSTOMER-MASTER-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           IF CUSTMAST-ID = WS-BUSCA-ID
+                               MOVE "Y" TO WS-ENCONTRADO
+                               MOVE "Y" TO WS-EOF-FLAG
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CUSTOMER-MASTER-FILE
+           END-IF.
+
+           IF WS-ENCONTRADO = "Y"
+               DISPLAY "CLIENTE: " CUSTMAST-NAME
+           ELSE
+               DISPLAY "CLIENTE NO ENCONTRADO."
+           END-IF.
+
+           GOBACK.
+
+      *-----------------------------------------------------------
+      * Every lookup failure gets written to the shared error log,
+      * so there's one place to review every such hit across the
+      * whole suite.
+      *-----------------------------------------------------------
+       REGISTRAR-ERROR.
+           ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-SYS-TIME FROM TIME.
+           OPEN EXTEND ERROR-LOG-FILE.
+           MOVE WS-SYS-DATE        TO ERRLOG-DATE
+           MOVE WS-SYS-TIME        TO ERRLOG-TIME
+           MOVE "CONSULTA-CLIENTE" TO ERRLOG-PROGRAM
+           MOVE WS-ERR-MENSAJE     TO ERRLOG-MESSAGE
+           WRITE ERRLOG-RECORD.
+           CLOSE ERROR-LOG-FILE.
+       END PROGRAM CONSULTA-CLIENTE.
