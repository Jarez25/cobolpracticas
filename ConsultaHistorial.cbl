@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSULTA-HISTORIAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-HISTORY-FILE ASSIGN TO "CALCHIST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CALCHIST-KEY
+               FILE STATUS IS WS-HIST-FILE-STATUS.
+
+           SELECT RESPONSE-LIST-FILE ASSIGN TO "RESPLIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESPLIST-FILE-STATUS.
+
+           SELECT RESPONSE-ARCHIVE-FILE ASSIGN TO WS-ARCHIVO-ELEGIDO
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARCHIVO-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-HISTORY-FILE.
+           COPY "CALCHIST.cpy".
+
+       FD  RESPONSE-LIST-FILE.
+       01 RESPLIST-LINE             PIC X(80).
+
+       FD  RESPONSE-ARCHIVE-FILE.
+       01 ARCHIVO-LINE              PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01 WS-HIST-FILE-STATUS       PIC XX VALUE "00".
+       01 WS-RESPLIST-FILE-STATUS   PIC XX VALUE "00".
+       01 WS-ARCHIVO-FILE-STATUS    PIC XX VALUE "00".
+       01 WS-FECHA-CONSULTA         PIC 9(8) VALUE 0.
+       01 WS-EOF-FLAG               PIC X VALUE "N".
+       01 WS-EOF-ARCHIVO            PIC X VALUE "N".
+       01 WS-HALLADOS               PIC 9(5) VALUE 0.
+       01 WS-COMMAND-LINE           PIC X(150) VALUE SPACES.
+       01 WS-ARCHIVO-ELEGIDO        PIC X(80) VALUE SPACES.
+       01 WS-NUM1-TEXTO             PIC -(7)9.99.
+       01 WS-NUM2-TEXTO             PIC -(7)9.99.
+       01 WS-RESULTADO-TEXTO        PIC -(9)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "FECHA A CONSULTAR (YYYYMMDD):"
+           ACCEPT WS-FECHA-CONSULTA.
+
+           PERFORM MOSTRAR-CALCULOS.
+           PERFORM MOSTRAR-RESPUESTAS-API.
+
+           GOBACK.
+
+      *-----------------------------------------------------------
+      * Lists every CALCHIST.DAT row recorded for the requested
+      * date, so an operator can see individual calculations instead
+      * of only the daily totals REPORTE-CALC-DIARIO prints.
+      *-----------------------------------------------------------
+       MOSTRAR-CALCULOS.
+           DISPLAY "CALCULOS DEL " WS-FECHA-CONSULTA ":".
+           MOVE 0 TO WS-HALLADOS.
+           OPEN INPUT CALC-HISTORY-FILE.
+           IF WS-HIST-FILE-STATUS NOT = "00"
+               DISPLAY "NO SE PUDO ABRIR CALCHIST.DAT."
+           ELSE
+               MOVE "N" TO WS-EOF-FLAG
+               PERFORM UNTIL WS-EOF-FLAG = "Y"
+                   READ CALC-HISTORY-FILE NEXT RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           IF CALCHIST-DATE = WS-FECHA-CONSULTA
+                               ADD 1 TO WS-HALLADOS
+                               MOVE CALCHIST-NUM1 TO WS-NUM1-TEXTO
+                               MOVE CALCHIST-NUM2 TO WS-NUM2-TEXTO
+                               MOVE CALCHIST-RESULTADO
+                                   TO WS-RESULTADO-TEXTO
+                               DISPLAY "  " CALCHIST-TIME
+                                   " OPCION " CALCHIST-OPCION
+                                   " NUM1 " FUNCTION TRIM(WS-NUM1-TEXTO)
+                                   " NUM2 " FUNCTION TRIM(WS-NUM2-TEXTO)
+                                   " RESULTADO "
+                                   FUNCTION TRIM(WS-RESULTADO-TEXTO)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CALC-HISTORY-FILE
+               IF WS-HALLADOS = 0
+                   DISPLAY "  NINGUN CALCULO REGISTRADO ESE DIA."
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------
+      * Archived API responses are saved by ARCHIVAR-RESPUESTA in
+      * CONSUMIR-API as response_YYYYMMDD_HHMMSS.txt, so the names
+      * for a given day are found with a shell glob and the matching
+      * files are displayed one at a time.
+      *-----------------------------------------------------------
+       MOSTRAR-RESPUESTAS-API.
+           DISPLAY "RESPUESTAS DE API DEL " WS-FECHA-CONSULTA ":".
+           STRING "ls response_" DELIMITED BY SIZE
+                  WS-FECHA-CONSULTA DELIMITED BY SIZE
+                  "_*.txt > RESPLIST.DAT 2>/dev/null"
+                  DELIMITED BY SIZE
+               INTO WS-COMMAND-LINE.
+           CALL "SYSTEM" USING WS-COMMAND-LINE.
+
+           MOVE 0 TO WS-HALLADOS.
+           OPEN INPUT RESPONSE-LIST-FILE.
+           IF WS-RESPLIST-FILE-STATUS NOT = "00"
+               DISPLAY "  NINGUNA RESPUESTA DE API ESE DIA."
+           ELSE
+               MOVE "N" TO WS-EOF-FLAG
+               PERFORM UNTIL WS-EOF-FLAG = "Y"
+                   READ RESPONSE-LIST-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO WS-HALLADOS
+                           MOVE RESPLIST-LINE TO WS-ARCHIVO-ELEGIDO
+                           DISPLAY "  ARCHIVO: " WS-ARCHIVO-ELEGIDO
+                           PERFORM MOSTRAR-CONTENIDO-ARCHIVO
+                   END-READ
+               END-PERFORM
+               CLOSE RESPONSE-LIST-FILE
+               IF WS-HALLADOS = 0
+                   DISPLAY "  NINGUNA RESPUESTA DE API ESE DIA."
+               END-IF
+           END-IF.
+
+       MOSTRAR-CONTENIDO-ARCHIVO.
+           OPEN INPUT RESPONSE-ARCHIVE-FILE.
+           IF WS-ARCHIVO-FILE-STATUS = "00"
+               MOVE "N" TO WS-EOF-ARCHIVO
+               PERFORM UNTIL WS-EOF-ARCHIVO = "Y"
+                   READ RESPONSE-ARCHIVE-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF-ARCHIVO
+                       NOT AT END
+                           DISPLAY "    " ARCHIVO-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE RESPONSE-ARCHIVE-FILE
+           END-IF.
+
+       END PROGRAM CONSULTA-HISTORIAL.
