@@ -2,35 +2,648 @@
        PROGRAM-ID. CONSUMIR-API.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT API-CONFIG-FILE ASSIGN TO "APICFG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CFG-FILE-STATUS.
+
+           SELECT RESPONSE-FILE ASSIGN TO WS-RESPONSE-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESPONSE-FILE-STATUS.
+
+           SELECT ENDPOINTS-FILE ASSIGN TO "ENDPOINTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ENDPOINTS-FILE-STATUS.
+
+           SELECT HTTP-STATUS-FILE ASSIGN TO "httpstatus.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HTTP-STATUS-FSTAT.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "APICKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT API-EXPORT-FILE ASSIGN TO "APIEXPORT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPORT-FILE-STATUS.
+
+           SELECT CALC-RESULT-FILE ASSIGN TO "CALCRESULT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CALCRESULT-FILE-STATUS.
+
+           SELECT BATCH-FILES-FILE ASSIGN TO "BATCHFILES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCHFILES-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  API-CONFIG-FILE.
+       01 API-CONFIG-LINE          PIC X(150).
+
+       FD  RESPONSE-FILE.
+       01 RESPONSE-LINE            PIC X(200).
+
+       FD  HTTP-STATUS-FILE.
+       01 HTTP-STATUS-LINE         PIC X(20).
+
+       FD  ERROR-LOG-FILE.
+           COPY "ERRLOG.cpy".
+
+       FD  CHECKPOINT-FILE.
+       01 CHECKPOINT-LINE          PIC 9(6).
+
+       FD  ENDPOINTS-FILE.
+       01 ENDPOINTS-LINE           PIC X(150).
+
+       FD  API-EXPORT-FILE.
+       01 APIEXPORT-LINE           PIC X(328).
+
+       FD  CALC-RESULT-FILE.
+       01 CALCRESULT-LINE          PIC X(20).
+
+       FD  BATCH-FILES-FILE.
+       01 BATCHFILES-LINE          PIC X(40).
+
        WORKING-STORAGE SECTION.
-           01 COMMAND-LINE  PIC X(100) VALUE SPACES.
-           01 RESPONSE-FILE PIC X(20)  VALUE "response.txt".
-           01 RESPONSE-LINE PIC X(200).
+           COPY "APIRESP.cpy".
+
+           01 WS-COMMAND-LINE      PIC X(200) VALUE SPACES.
+           01 WS-URL               PIC X(150) VALUE
+               "https://jsonplaceholder.typicode.com/posts/1".
+           01 WS-CFG-FOUND         PIC X VALUE "N".
+           01 WS-CFG-FILE-STATUS   PIC XX VALUE "00".
+           01 WS-RESPONSE-FILE-STATUS PIC XX VALUE "00".
+           01 WS-HTTP-STATUS-FSTAT PIC XX VALUE "00".
+           01 WS-HTTP-CODE         PIC 9(3) VALUE 0.
+           01 WS-EOF-FLAG          PIC X(5) VALUE "FALSE".
+           01 WS-INTENTO           PIC 9 VALUE 0.
+           01 WS-MAX-INTENTOS      PIC 9 VALUE 3.
+           01 WS-LLAMADA-OK        PIC X VALUE "N".
+           01 WS-JSON-FULL         PIC X(400) VALUE SPACES.
+           01 WS-JSON-AFTER        PIC X(400) VALUE SPACES.
+           01 WS-JSON-VALUE        PIC X(200) VALUE SPACES.
+           01 WS-JSON-RESTO        PIC X(400) VALUE SPACES.
+           01 WS-JSON-PTR          PIC 9(4) VALUE 1.
+           01 WS-LINEAS-LEIDAS     PIC 9(6) VALUE 0.
+           01 WS-ERR-MENSAJE       PIC X(80) VALUE SPACES.
+           01 WS-CKPT-FILE-STATUS  PIC XX VALUE "00".
+           01 WS-CKPT-LINEA        PIC 9(6) VALUE 0.
+           01 WS-STATUS-CODE-STR   PIC X(3) VALUE SPACES.
+           01 WS-STATUS-BYTES-STR  PIC X(10) VALUE SPACES.
+           01 WS-EXPECTED-BYTES    PIC 9(7) VALUE 0.
+           01 WS-BYTES-LEIDOS      PIC 9(7) VALUE 0.
+           01 WS-RECONCILIADO      PIC X VALUE "S".
+           01 WS-RESPONSE-FILENAME PIC X(40) VALUE "response.txt".
+           01 WS-ENDPOINTS-FILE-STATUS PIC XX VALUE "00".
+           01 WS-EOF-FLAG2         PIC X VALUE "N".
+           01 WS-NUM-ENDPOINTS     PIC 9(3) VALUE 0.
+           01 WS-ENDPOINT-IDX      PIC 9(3) VALUE 0.
+           01 WS-ENDPOINT-TABLE.
+               05 WS-ENDPOINT-ENTRY OCCURS 20 TIMES
+                       PIC X(150).
+           01 WS-ENDPOINT-OK       PIC X VALUE "S".
+           01 WS-ENDPOINT-RC       PIC 9 VALUE 0.
+           01 WS-PEOR-RC           PIC 9 VALUE 0.
+           01 WS-EXPORT-FILE-STATUS PIC XX VALUE "00".
+           01 WS-CALCRESULT-FILE-STATUS PIC XX VALUE "00".
+           01 WS-CALC-RESULTADO    PIC X(20) VALUE SPACES.
+           01 WS-TIENE-RESULTADO   PIC X VALUE "N".
+           01 WS-BATCHFILES-FILE-STATUS PIC XX VALUE "00".
+           01 WS-EOF-FLAG3         PIC X VALUE "N".
+           01 WS-NUM-BATCHFILES    PIC 9(3) VALUE 0.
+           01 WS-BATCHFILE-IDX     PIC 9(3) VALUE 0.
+           01 WS-BATCHFILE-TABLE.
+               05 WS-BATCHFILE-ENTRY OCCURS 20 TIMES
+                       PIC X(40).
+
+           COPY "SYSDATE.cpy".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           MOVE "curl -s https://jsonplaceholder.typicode.com/posts/1 -o response.txt" TO COMMAND-LINE
-           CALL "SYSTEM" USING COMMAND-LINE
-               ON EXCEPTION
-                   DISPLAY "ERROR EJECUTANDO LA SOLICITUD API."
-                   STOP RUN
-               NOT ON EXCEPTION
-                   DISPLAY "SOLICITUD API EJECUTADA CON EXITO.".
-
-           DISPLAY "LEYENDO LA RESPUESTA...".
-           OPEN INPUT RESPONSE-FILE.
-           PERFORM UNTIL EOF
-               READ RESPONSE-FILE INTO RESPONSE-LINE
+           PERFORM LEER-ARCHIVOS-LOTE.
+           PERFORM LEER-ENDPOINTS.
+           PERFORM LEER-RESULTADO-CALC.
+           MOVE 0 TO WS-PEOR-RC.
+
+           IF WS-NUM-BATCHFILES > 0
+               PERFORM VARYING WS-BATCHFILE-IDX FROM 1 BY 1
+                       UNTIL WS-BATCHFILE-IDX > WS-NUM-BATCHFILES
+                   MOVE WS-BATCHFILE-ENTRY(WS-BATCHFILE-IDX)
+                       TO WS-RESPONSE-FILENAME
+                   PERFORM PROCESAR-ARCHIVO-LOTE
+               END-PERFORM
+           ELSE
+               IF WS-NUM-ENDPOINTS > 0
+                   PERFORM VARYING WS-ENDPOINT-IDX FROM 1 BY 1
+                           UNTIL WS-ENDPOINT-IDX > WS-NUM-ENDPOINTS
+                       MOVE WS-ENDPOINT-ENTRY(WS-ENDPOINT-IDX) TO WS-URL
+                       STRING "response_" DELIMITED BY SIZE
+                              WS-ENDPOINT-IDX DELIMITED BY SIZE
+                              ".txt" DELIMITED BY SIZE
+                           INTO WS-RESPONSE-FILENAME
+                       PERFORM PROCESAR-ENDPOINT
+                   END-PERFORM
+               ELSE
+                   PERFORM LEER-CONFIGURACION
+                   MOVE "response.txt" TO WS-RESPONSE-FILENAME
+                   MOVE 1 TO WS-ENDPOINT-IDX
+                   PERFORM PROCESAR-ENDPOINT
+               END-IF
+           END-IF.
+
+           MOVE WS-PEOR-RC TO RETURN-CODE.
+           GOBACK.
+
+      *-----------------------------------------------------------
+      * Reads the list of already-downloaded response files to
+      * process from BATCH-FILES.DAT (one filename per line, up to
+      * 20). Present and non-empty takes priority over both the
+      * multi-endpoint curl loop and the single-endpoint flow, since
+      * these files don't need fetching at all - just reading.
+      *-----------------------------------------------------------
+       LEER-ARCHIVOS-LOTE.
+           MOVE 0 TO WS-NUM-BATCHFILES.
+           OPEN INPUT BATCH-FILES-FILE.
+           IF WS-BATCHFILES-FILE-STATUS = "00"
+               MOVE "N" TO WS-EOF-FLAG3
+               PERFORM UNTIL WS-EOF-FLAG3 = "Y"
+                       OR WS-NUM-BATCHFILES = 20
+                   READ BATCH-FILES-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF-FLAG3
+                       NOT AT END
+                           IF BATCHFILES-LINE NOT = SPACES
+                               ADD 1 TO WS-NUM-BATCHFILES
+                               MOVE BATCHFILES-LINE TO
+                                   WS-BATCHFILE-ENTRY(WS-NUM-BATCHFILES)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BATCH-FILES-FILE
+           END-IF.
+
+      *-----------------------------------------------------------
+      * One full curl-and-parse cycle for WS-URL/WS-RESPONSE-FILENAME
+      * (set by MAIN-PROCEDURE before each call). Guarded with
+      * WS-ENDPOINT-OK instead of the single-endpoint GOBACK exits
+      * this paragraph replaced, so one bad endpoint in a multi-
+      * endpoint run logs its failure and lets the loop continue to
+      * the rest instead of aborting the whole batch.
+      *-----------------------------------------------------------
+       PROCESAR-ENDPOINT.
+           MOVE "S" TO WS-ENDPOINT-OK.
+           MOVE 0 TO WS-ENDPOINT-RC.
+
+           PERFORM EJECUTAR-SOLICITUD-CON-REINTENTOS.
+           IF WS-LLAMADA-OK NOT = "S"
+               DISPLAY "ERROR EJECUTANDO LA SOLICITUD API: " WS-URL
+               MOVE "ERROR EJECUTANDO LA SOLICITUD API."
+                   TO WS-ERR-MENSAJE
+               PERFORM REGISTRAR-ERROR
+               MOVE 8 TO WS-ENDPOINT-RC
+               MOVE "N" TO WS-ENDPOINT-OK
+           END-IF.
+
+           IF WS-ENDPOINT-OK = "S"
+               PERFORM LEER-HTTP-STATUS
+               IF WS-HTTP-CODE < 200 OR WS-HTTP-CODE > 299
+                   DISPLAY "LA API RESPONDIO CON ESTADO: "
+                       WS-HTTP-CODE
+                   DISPLAY "NO SE PROCESARA LA RESPUESTA: " WS-URL
+                   STRING "LA API RESPONDIO CON ESTADO: "
+                          WS-HTTP-CODE
+                       DELIMITED BY SIZE INTO WS-ERR-MENSAJE
+                   PERFORM REGISTRAR-ERROR
+                   MOVE 8 TO WS-ENDPOINT-RC
+                   MOVE "N" TO WS-ENDPOINT-OK
+               END-IF
+           END-IF.
+
+           IF WS-ENDPOINT-OK = "S"
+               PERFORM ARCHIVAR-RESPUESTA
+           END-IF.
+
+           PERFORM LEER-Y-PARSEAR-ARCHIVO.
+
+           IF WS-ENDPOINT-RC > WS-PEOR-RC
+               MOVE WS-ENDPOINT-RC TO WS-PEOR-RC
+           END-IF.
+
+      *-----------------------------------------------------------
+      * Reads WS-RESPONSE-FILENAME (already downloaded, whether by
+      * this run's own curl call or handed to us pre-downloaded by
+      * PROCESAR-ARCHIVO-LOTE), reassembles the JSON body, checks it
+      * for completeness, then parses and exports the fields. Shared
+      * by both the curl-driven endpoint loop and the batch-of-
+      * already-downloaded-files loop so the read/parse logic only
+      * lives in one place.
+      *-----------------------------------------------------------
+       LEER-Y-PARSEAR-ARCHIVO.
+           IF WS-ENDPOINT-OK = "S"
+               DISPLAY "LEYENDO LA RESPUESTA: " WS-RESPONSE-FILENAME
+               MOVE SPACES TO WS-JSON-FULL
+               OPEN INPUT RESPONSE-FILE
+               IF WS-RESPONSE-FILE-STATUS NOT = "00"
+                   DISPLAY "ERROR DE E/S " WS-RESPONSE-FILE-STATUS
+                       " ABRIENDO " WS-RESPONSE-FILENAME
+                   STRING "ERROR DE E/S " WS-RESPONSE-FILE-STATUS
+                          " ABRIENDO " WS-RESPONSE-FILENAME
+                       DELIMITED BY SIZE INTO WS-ERR-MENSAJE
+                   PERFORM REGISTRAR-ERROR
+                   MOVE 8 TO WS-ENDPOINT-RC
+                   MOVE "N" TO WS-ENDPOINT-OK
+               END-IF
+           END-IF.
+
+           IF WS-ENDPOINT-OK = "S"
+               PERFORM LEER-CHECKPOINT
+               IF WS-CKPT-LINEA > 0
+                   DISPLAY "REANUDANDO DESDE LA LINEA " WS-CKPT-LINEA
+               END-IF
+
+               MOVE "FALSE" TO WS-EOF-FLAG
+               MOVE 0 TO WS-LINEAS-LEIDAS
+               MOVE 0 TO WS-BYTES-LEIDOS
+               MOVE 1 TO WS-JSON-PTR
+               PERFORM UNTIL WS-EOF-FLAG = "TRUE"
+                   READ RESPONSE-FILE
+                       AT END
+                           MOVE "TRUE" TO WS-EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO WS-LINEAS-LEIDAS
+                           ADD FUNCTION LENGTH(
+                               FUNCTION TRIM(RESPONSE-LINE))
+                               TO WS-BYTES-LEIDOS
+                           ADD 1 TO WS-BYTES-LEIDOS
+                           STRING FUNCTION TRIM(RESPONSE-LINE)
+                                   DELIMITED BY SIZE
+                               INTO WS-JSON-FULL
+                               WITH POINTER WS-JSON-PTR
+                           IF WS-LINEAS-LEIDAS > WS-CKPT-LINEA
+                               PERFORM REGISTRAR-CHECKPOINT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               DISPLAY WS-LINEAS-LEIDAS " LINES READ"
+               CLOSE RESPONSE-FILE
+               PERFORM RESETEAR-CHECKPOINT
+
+               IF FUNCTION TRIM(WS-JSON-FULL) = SPACES
+                   DISPLAY "ERROR: RESPUESTA VACIA TRAS REANUDAR."
+                   MOVE 8 TO WS-ENDPOINT-RC
+                   MOVE "N" TO WS-ENDPOINT-OK
+               END-IF
+
+               IF WS-ENDPOINT-OK = "S"
+                   PERFORM RECONCILIAR-DESCARGA
+                   IF WS-RECONCILIADO NOT = "S"
+                       MOVE 8 TO WS-ENDPOINT-RC
+                       MOVE "N" TO WS-ENDPOINT-OK
+                   END-IF
+               END-IF
+           END-IF.
+
+           IF WS-ENDPOINT-OK = "S"
+               PERFORM PARSEAR-JSON
+               DISPLAY "USERID: " API-USERID
+               DISPLAY "ID    : " API-POST-ID
+               DISPLAY "TITLE : " API-TITLE
+               DISPLAY "BODY  : " API-BODY
+               PERFORM EXPORTAR-CAMPOS
+           END-IF.
+
+      *-----------------------------------------------------------
+      * Processes one already-downloaded response file named in
+      * BATCH-FILES.DAT - no curl call, no HTTP-status check (there
+      * is none for a file that's already on disk), just a fresh
+      * read/parse/export cycle with EOF reset for each file so a
+      * whole batch of pulled API responses can go through in one
+      * run instead of one execution per file.
+      *-----------------------------------------------------------
+       PROCESAR-ARCHIVO-LOTE.
+           MOVE "S" TO WS-ENDPOINT-OK.
+           MOVE 0 TO WS-ENDPOINT-RC.
+           MOVE 0 TO WS-EXPECTED-BYTES.
+
+           PERFORM LEER-Y-PARSEAR-ARCHIVO.
+
+           IF WS-ENDPOINT-RC > WS-PEOR-RC
+               MOVE WS-ENDPOINT-RC TO WS-PEOR-RC
+           END-IF.
+
+      *-----------------------------------------------------------
+      * Reads the list of URLs to poll from ENDPOINTS.DAT (one per
+      * line, up to 20) for a multi-endpoint run. An empty or
+      * missing control file means single-endpoint mode, handled by
+      * MAIN-PROCEDURE falling back to LEER-CONFIGURACION/APICFG.DAT
+      * as before.
+      *-----------------------------------------------------------
+       LEER-ENDPOINTS.
+           MOVE 0 TO WS-NUM-ENDPOINTS.
+           OPEN INPUT ENDPOINTS-FILE.
+           IF WS-ENDPOINTS-FILE-STATUS = "00"
+               MOVE "N" TO WS-EOF-FLAG2
+               PERFORM UNTIL WS-EOF-FLAG2 = "Y"
+                       OR WS-NUM-ENDPOINTS = 20
+                   READ ENDPOINTS-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF-FLAG2
+                       NOT AT END
+                           IF ENDPOINTS-LINE NOT = SPACES
+                               ADD 1 TO WS-NUM-ENDPOINTS
+                               MOVE ENDPOINTS-LINE TO
+                                   WS-ENDPOINT-ENTRY(WS-NUM-ENDPOINTS)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ENDPOINTS-FILE
+           END-IF.
+
+      *-----------------------------------------------------------
+      * CALCULADORA-BASICA leaves RESULTADO in CALCRESULT.DAT (the
+      * same control-file handoff convention as ENDPOINTS.DAT) when
+      * an operator opts to send a calculation on to the API. When
+      * present, EJECUTAR-SOLICITUD-CON-REINTENTOS POSTs that value
+      * instead of issuing its normal GET; when absent, the run
+      * behaves exactly as before.
+      *-----------------------------------------------------------
+       LEER-RESULTADO-CALC.
+           MOVE "N" TO WS-TIENE-RESULTADO.
+           OPEN INPUT CALC-RESULT-FILE.
+           IF WS-CALCRESULT-FILE-STATUS = "00"
+               READ CALC-RESULT-FILE
                    AT END
-                       MOVE "TRUE" TO EOF
+                       CONTINUE
                    NOT AT END
-                       DISPLAY RESPONSE-LINE
+                       IF FUNCTION TRIM(CALCRESULT-LINE) NOT = SPACES
+                           MOVE CALCRESULT-LINE TO WS-CALC-RESULTADO
+                           MOVE "S" TO WS-TIENE-RESULTADO
+                       END-IF
                END-READ
+               CLOSE CALC-RESULT-FILE
+           END-IF.
+
+           IF WS-TIENE-RESULTADO = "S"
+               OPEN OUTPUT CALC-RESULT-FILE
+               CLOSE CALC-RESULT-FILE
+           END-IF.
+
+      *-----------------------------------------------------------
+      * Pulls userId/id/title/body out of the compact JSON object
+      * jsonplaceholder returns, so downstream steps get named
+      * working-storage fields instead of a raw line on the console.
+      * Assumes the flat {"userId":n,"id":n,"title":"...","body":
+      * "..."} shape this endpoint returns - not a general JSON
+      * parser.
+      *-----------------------------------------------------------
+       PARSEAR-JSON.
+           MOVE 0 TO API-USERID.
+           MOVE 0 TO API-POST-ID.
+           MOVE SPACES TO API-TITLE.
+           MOVE SPACES TO API-BODY.
+
+           UNSTRING WS-JSON-FULL DELIMITED BY '"userId":'
+               INTO WS-JSON-VALUE WS-JSON-RESTO.
+           UNSTRING WS-JSON-RESTO DELIMITED BY ","
+               INTO WS-JSON-VALUE WS-JSON-AFTER.
+           MOVE WS-JSON-VALUE TO API-USERID.
+
+           UNSTRING WS-JSON-AFTER DELIMITED BY '"id":'
+               INTO WS-JSON-VALUE WS-JSON-RESTO.
+           UNSTRING WS-JSON-RESTO DELIMITED BY ","
+               INTO WS-JSON-VALUE WS-JSON-AFTER.
+           MOVE WS-JSON-VALUE TO API-POST-ID.
+
+           UNSTRING WS-JSON-AFTER DELIMITED BY '"title":"'
+               INTO WS-JSON-VALUE WS-JSON-RESTO.
+           UNSTRING WS-JSON-RESTO DELIMITED BY '","body":"'
+               INTO WS-JSON-VALUE WS-JSON-AFTER.
+           MOVE WS-JSON-VALUE TO API-TITLE.
+
+           UNSTRING WS-JSON-AFTER DELIMITED BY '"}'
+               INTO WS-JSON-VALUE WS-JSON-RESTO.
+           MOVE WS-JSON-VALUE TO API-BODY.
+
+      *-----------------------------------------------------------
+      * Writes the fields PARSEAR-JSON just pulled out to APIEXPORT.
+      * DAT as a fixed-width row (APIRESP.cpy's API-EXPORT-RECORD),
+      * one row appended per endpoint processed, so other COBOL batch
+      * jobs that can only read fixed-width records can consume this
+      * response without touching the JSON or the console DISPLAY.
+      *-----------------------------------------------------------
+       EXPORTAR-CAMPOS.
+           ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-SYS-TIME FROM TIME.
+           MOVE WS-SYS-DATE TO API-EXPORT-DATE.
+           MOVE WS-SYS-TIME TO API-EXPORT-TIME.
+           MOVE API-USERID  TO API-EXPORT-USERID.
+           MOVE API-POST-ID TO API-EXPORT-POST-ID.
+           MOVE API-TITLE   TO API-EXPORT-TITLE.
+           MOVE API-BODY    TO API-EXPORT-BODY.
+
+           OPEN EXTEND API-EXPORT-FILE.
+           MOVE API-EXPORT-RECORD TO APIEXPORT-LINE
+           WRITE APIEXPORT-LINE.
+           CLOSE API-EXPORT-FILE.
+
+      *-----------------------------------------------------------
+      * Most of our real-world API failures have been transient, so
+      * retry the curl call up to WS-MAX-INTENTOS times (with a
+      * short pause between attempts) before giving up. A run
+      * counts as OK as soon as one attempt's CALL "SYSTEM" itself
+      * succeeds; the HTTP status is still checked by the caller.
+      *-----------------------------------------------------------
+       EJECUTAR-SOLICITUD-CON-REINTENTOS.
+           MOVE "N" TO WS-LLAMADA-OK.
+           MOVE 0 TO WS-INTENTO.
+           PERFORM UNTIL WS-LLAMADA-OK = "S"
+                   OR WS-INTENTO = WS-MAX-INTENTOS
+               ADD 1 TO WS-INTENTO
+
+               IF WS-TIENE-RESULTADO = "S"
+                   STRING "curl -s -o " DELIMITED BY SIZE
+                          WS-RESPONSE-FILENAME DELIMITED BY SPACE
+                          " -w ""%{http_code} %{size_download}"" "
+                          DELIMITED BY SIZE
+                          "-X POST -d resultado=" DELIMITED BY SIZE
+                          WS-CALC-RESULTADO DELIMITED BY SPACE
+                          " " DELIMITED BY SIZE
+                          WS-URL DELIMITED BY SPACE
+                          " > httpstatus.txt" DELIMITED BY SIZE
+                       INTO WS-COMMAND-LINE
+               ELSE
+                   STRING "curl -s -o " DELIMITED BY SIZE
+                          WS-RESPONSE-FILENAME DELIMITED BY SPACE
+                          " -w ""%{http_code} %{size_download}"" "
+                          DELIMITED BY SIZE
+                          WS-URL DELIMITED BY SPACE
+                          " > httpstatus.txt" DELIMITED BY SIZE
+                       INTO WS-COMMAND-LINE
+               END-IF
+
+               CALL "SYSTEM" USING WS-COMMAND-LINE
+                   ON EXCEPTION
+                       DISPLAY "INTENTO " WS-INTENTO
+                           " FALLIDO EJECUTANDO LA SOLICITUD API."
+                   NOT ON EXCEPTION
+                       MOVE "S" TO WS-LLAMADA-OK
+                       DISPLAY "SOLICITUD API EJECUTADA CON EXITO."
+               END-CALL
+
+               IF WS-LLAMADA-OK NOT = "S"
+                       AND WS-INTENTO NOT = WS-MAX-INTENTOS
+                   CALL "SYSTEM" USING "sleep 2"
+               END-IF
            END-PERFORM.
-           CLOSE RESPONSE-FILE.
 
-           STOP RUN.
-       EOF SECTION.
-           01 EOF PIC X VALUE "FALSE".
+      *-----------------------------------------------------------
+      * Saves a dated copy of the current WS-RESPONSE-FILENAME
+      * alongside the live file so prior API responses stay
+      * available for comparison instead of being overwritten on
+      * every run. WS-ENDPOINT-IDX is folded into the archive name
+      * too, so a multi-endpoint run polled in the same second
+      * doesn't overwrite one endpoint's archive with another's.
+      *-----------------------------------------------------------
+       ARCHIVAR-RESPUESTA.
+           ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-SYS-TIME FROM TIME.
+           STRING "cp " DELIMITED BY SIZE
+                  WS-RESPONSE-FILENAME DELIMITED BY SPACE
+                  " response_" DELIMITED BY SIZE
+                  WS-SYS-DATE DELIMITED BY SIZE
+                  "_" DELIMITED BY SIZE
+                  WS-SYS-TIME DELIMITED BY SIZE
+                  "_" DELIMITED BY SIZE
+                  WS-ENDPOINT-IDX DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+               INTO WS-COMMAND-LINE.
+           CALL "SYSTEM" USING WS-COMMAND-LINE.
+
+      *-----------------------------------------------------------
+      * Reads the HTTP status code curl wrote to httpstatus.txt
+      * (via -w %{http_code}) so a 404/500 coming back from the API
+      * is caught here instead of the response simply being read
+      * and displayed as if the call had succeeded.
+      *-----------------------------------------------------------
+       LEER-HTTP-STATUS.
+           MOVE 0 TO WS-HTTP-CODE.
+           MOVE 0 TO WS-EXPECTED-BYTES.
+           OPEN INPUT HTTP-STATUS-FILE.
+           IF WS-HTTP-STATUS-FSTAT = "00"
+               READ HTTP-STATUS-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       UNSTRING HTTP-STATUS-LINE DELIMITED BY SPACE
+                           INTO WS-STATUS-CODE-STR WS-STATUS-BYTES-STR
+                       MOVE WS-STATUS-CODE-STR TO WS-HTTP-CODE
+                       IF FUNCTION TRIM(WS-STATUS-BYTES-STR)
+                               NOT = SPACES
+                           COMPUTE WS-EXPECTED-BYTES =
+                               FUNCTION NUMVAL(WS-STATUS-BYTES-STR)
+                       END-IF
+               END-READ
+               CLOSE HTTP-STATUS-FILE
+           END-IF.
+
+      *-----------------------------------------------------------
+      * Reads the endpoint URL out of APICFG.DAT so the target can
+      * be changed per run without touching the source. The control
+      * file holds a single line with the URL; when it is missing
+      * or empty the built-in default above is used instead.
+      *-----------------------------------------------------------
+       LEER-CONFIGURACION.
+           MOVE "N" TO WS-CFG-FOUND.
+           OPEN INPUT API-CONFIG-FILE.
+           IF WS-CFG-FILE-STATUS = "00"
+               READ API-CONFIG-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF API-CONFIG-LINE NOT = SPACES
+                           MOVE API-CONFIG-LINE TO WS-URL
+                           MOVE "Y" TO WS-CFG-FOUND
+                       END-IF
+               END-READ
+               CLOSE API-CONFIG-FILE
+           END-IF.
+
+      *-----------------------------------------------------------
+      * Tracks the last response.txt line fully processed, so a run
+      * killed mid-read can resume past the lines it already handled
+      * instead of reprocessing the whole file from scratch.
+      *-----------------------------------------------------------
+       LEER-CHECKPOINT.
+           MOVE 0 TO WS-CKPT-LINEA.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHECKPOINT-LINE TO WS-CKPT-LINEA
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       REGISTRAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-LINEAS-LEIDAS TO CHECKPOINT-LINE
+           WRITE CHECKPOINT-LINE.
+           CLOSE CHECKPOINT-FILE.
+
+      *-----------------------------------------------------------
+      * A response fully read and parsed needs no restart point, so
+      * the checkpoint resets to zero for the next run.
+      *-----------------------------------------------------------
+       RESETEAR-CHECKPOINT.
+           MOVE 0 TO WS-CKPT-LINEA.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE 0 TO CHECKPOINT-LINE
+           WRITE CHECKPOINT-LINE.
+           CLOSE CHECKPOINT-FILE.
+
+      *-----------------------------------------------------------
+      * Compares the bytes actually read back out of response.txt
+      * against curl's own %{size_download} control total, so a
+      * download cut short mid-transfer is flagged here instead of
+      * being parsed and trusted as a complete response. The byte
+      * count is reconstructed line-by-line (trimmed length + one
+      * newline per line), which is a close approximation rather
+      * than an exact byte-for-byte count - good enough to catch a
+      * genuinely truncated download, which is what this guards
+      * against. A zero expected count (no control total available)
+      * skips the check rather than flagging a false mismatch.
+      *-----------------------------------------------------------
+       RECONCILIAR-DESCARGA.
+           MOVE "S" TO WS-RECONCILIADO.
+           IF WS-EXPECTED-BYTES > 0
+                   AND WS-BYTES-LEIDOS NOT = WS-EXPECTED-BYTES
+               DISPLAY "ADVERTENCIA: DESCARGA INCOMPLETA. ESPERADO: "
+                   WS-EXPECTED-BYTES " LEIDO: " WS-BYTES-LEIDOS
+               STRING "DESCARGA INCOMPLETA - ESPERADO "
+                      WS-EXPECTED-BYTES " LEIDO " WS-BYTES-LEIDOS
+                   DELIMITED BY SIZE INTO WS-ERR-MENSAJE
+               PERFORM REGISTRAR-ERROR
+               MOVE "N" TO WS-RECONCILIADO
+           END-IF.
+
+      *-----------------------------------------------------------
+      * Every abend or validation rejection in this program gets
+      * written to the shared error log, so there's one place to
+      * review every such hit across the whole suite.
+      *-----------------------------------------------------------
+       REGISTRAR-ERROR.
+           ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-SYS-TIME FROM TIME.
+           OPEN EXTEND ERROR-LOG-FILE.
+           MOVE WS-SYS-DATE      TO ERRLOG-DATE
+           MOVE WS-SYS-TIME      TO ERRLOG-TIME
+           MOVE "CONSUMIR-API"   TO ERRLOG-PROGRAM
+           MOVE WS-ERR-MENSAJE   TO ERRLOG-MESSAGE
+           WRITE ERRLOG-RECORD.
+           CLOSE ERROR-LOG-FILE.
