@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTE-EXCEPCIONES.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERRLOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ERROR-LOG-FILE.
+           COPY "ERRLOG.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-ERRLOG-FILE-STATUS   PIC XX VALUE "00".
+       01 WS-FECHA-CONSULTA       PIC 9(8) VALUE 0.
+       01 WS-EOF-FLAG             PIC X VALUE "N".
+       01 WS-TOTAL-REGISTROS      PIC 9(5) VALUE 0.
+       01 WS-CNT-INVALIDA         PIC 9(5) VALUE 0.
+       01 WS-CNT-DIVCERO          PIC 9(5) VALUE 0.
+       01 WS-CNT-OVERFLOW         PIC 9(5) VALUE 0.
+       01 WS-CNT-OTRAS            PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE 0 TO WS-TOTAL-REGISTROS.
+           MOVE 0 TO WS-CNT-INVALIDA.
+           MOVE 0 TO WS-CNT-DIVCERO.
+           MOVE 0 TO WS-CNT-OVERFLOW.
+           MOVE 0 TO WS-CNT-OTRAS.
+
+           DISPLAY "FECHA A REPORTAR (YYYYMMDD):"
+           ACCEPT WS-FECHA-CONSULTA.
+
+           OPEN INPUT ERROR-LOG-FILE.
+           IF WS-ERRLOG-FILE-STATUS NOT = "00"
+               DISPLAY "NO SE PUDO ABRIR ERRLOG.DAT."
+           ELSE
+               DISPLAY "EXCEPCIONES DEL " WS-FECHA-CONSULTA ":"
+               MOVE "N" TO WS-EOF-FLAG
+               PERFORM UNTIL WS-EOF-FLAG = "Y"
+                   READ ERROR-LOG-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           IF ERRLOG-DATE = WS-FECHA-CONSULTA
+                               PERFORM CLASIFICAR-EXCEPCION
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ERROR-LOG-FILE
+               PERFORM IMPRIMIR-RESUMEN
+           END-IF.
+
+           GOBACK.
+
+      *-----------------------------------------------------------
+      * ERRLOG-MESSAGE carries the literal text each program's
+      * REGISTRAR-ERROR paragraph moved into it, so the three
+      * exception categories are told apart by matching the same
+      * literal prefixes those paragraphs write.
+      *-----------------------------------------------------------
+       CLASIFICAR-EXCEPCION.
+           ADD 1 TO WS-TOTAL-REGISTROS.
+           DISPLAY "  " ERRLOG-TIME " " ERRLOG-PROGRAM
+               " " ERRLOG-MESSAGE.
+           IF ERRLOG-MESSAGE(1:15) = "OPCION INVALIDA"
+               ADD 1 TO WS-CNT-INVALIDA
+           ELSE
+               IF FUNCTION TRIM(ERRLOG-MESSAGE) =
+                       "ERROR: NO SE PUEDE DIVIDIR ENTRE CERO."
+                   ADD 1 TO WS-CNT-DIVCERO
+               ELSE
+                   IF FUNCTION TRIM(ERRLOG-MESSAGE) = "RESULT OVERFLOW"
+                       ADD 1 TO WS-CNT-OVERFLOW
+                   ELSE
+                       ADD 1 TO WS-CNT-OTRAS
+                   END-IF
+               END-IF
+           END-IF.
+
+       IMPRIMIR-RESUMEN.
+           DISPLAY "------------------------------------------------".
+           DISPLAY "RESUMEN DE EXCEPCIONES - " WS-FECHA-CONSULTA.
+           DISPLAY "  OPCION INVALIDA:        " WS-CNT-INVALIDA.
+           DISPLAY "  DIVISION ENTRE CERO:    " WS-CNT-DIVCERO.
+           DISPLAY "  DESBORDAMIENTO (OVERFLOW): " WS-CNT-OVERFLOW.
+           DISPLAY "  OTRAS EXCEPCIONES:      " WS-CNT-OTRAS.
+           DISPLAY "  TOTAL DE EXCEPCIONES:   " WS-TOTAL-REGISTROS.
+           DISPLAY "------------------------------------------------".
+
+       END PROGRAM REPORTE-EXCEPCIONES.
