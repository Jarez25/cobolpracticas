@@ -2,48 +2,502 @@
        PROGRAM-ID. CALCULADORA-BASICA.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-LOG-FILE ASSIGN TO "CALCLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CALC-INPUT-FILE ASSIGN TO "CALCIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CALC-REPORT-FILE ASSIGN TO "CALCRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CALC-HISTORY-FILE ASSIGN TO "CALCHIST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CALCHIST-KEY
+               FILE STATUS IS WS-HIST-FILE-STATUS.
+
+           SELECT CALC-SEQ-FILE ASSIGN TO "CALCSEQ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEQ-FILE-STATUS.
+
+           SELECT CALC-RESULT-FILE ASSIGN TO "CALCRESULT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CALCRESULT-FILE-STATUS.
+
+           SELECT UMBRAL-CHECK-FILE ASSIGN TO "UMBRALCHK.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-UMBRALCHK-FILE-STATUS.
+
+           SELECT CALC-MODE-FILE ASSIGN TO "CALCMODO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CALCMODO-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-LOG-FILE.
+           COPY "CALCLOG.cpy".
+
+       FD  ERROR-LOG-FILE.
+           COPY "ERRLOG.cpy".
+
+       FD  CALC-HISTORY-FILE.
+           COPY "CALCHIST.cpy".
+
+       FD  CALC-SEQ-FILE.
+       01 CALCSEQ-RECORD.
+           05 CALCSEQ-DATE          PIC 9(8).
+           05 CALCSEQ-SEQ           PIC 9(5).
+
+       FD  CALC-INPUT-FILE.
+       01 CALCIN-RECORD.
+           05 CALCIN-NUM1       PIC S9(7)V99 SIGN IS TRAILING SEPARATE.
+           05 CALCIN-NUM2       PIC S9(7)V99 SIGN IS TRAILING SEPARATE.
+           05 CALCIN-OPCION     PIC 9.
+
+       FD  CALC-REPORT-FILE.
+       01 CALCRPT-LINE          PIC X(80).
+
+       FD  CALC-RESULT-FILE.
+       01 CALCRESULT-LINE       PIC X(20).
+
+       FD  UMBRAL-CHECK-FILE.
+       01 UMBRALCHK-LINE        PIC X(60).
+
+       FD  CALC-MODE-FILE.
+       01 CALCMODO-LINE         PIC X(01).
+
        WORKING-STORAGE SECTION.
-           01 NUM1       PIC 9(4).
-           01 NUM2       PIC 9(4).
-           01 RESULTADO  PIC 9(5).
+           01 NUM1       PIC S9(7)V99 SIGN IS TRAILING SEPARATE.
+           01 NUM2       PIC S9(7)V99 SIGN IS TRAILING SEPARATE.
+           01 RESULTADO  PIC S9(9)V99 SIGN IS TRAILING SEPARATE
+                             VALUE 0.
            01 OPCION     PIC 9 VALUE 0.
+           01 MODO-BATCH PIC X VALUE "N".
+           01 WS-MENSAJE PIC X(60) VALUE SPACES.
+           01 WS-EOF-LOTE PIC X VALUE "N".
+           01 WS-HIST-FILE-STATUS PIC XX VALUE "00".
+           01 WS-SEQ-FILE-STATUS  PIC XX VALUE "00".
+           01 WS-HIST-SEQ         PIC 9(5) VALUE 0.
+           01 WS-MODO-PARM        PIC X VALUE "N".
+           01 WS-PARM-NUM1        PIC X(10) VALUE SPACES.
+           01 WS-PARM-NUM2        PIC X(10) VALUE SPACES.
+           01 WS-PARM-OPCION      PIC X(10) VALUE SPACES.
+           01 WS-PARM-ENVIAR-API  PIC X(10) VALUE SPACES.
+           01 WS-ENVIAR-API       PIC X VALUE "N".
+           01 WS-CALCRESULT-FILE-STATUS PIC XX VALUE "00".
+           01 WS-RESULTADO-TEXTO  PIC -(9)9.99.
+           01 WS-NUM1-TEXTO       PIC -(7)9.99.
+           01 WS-NUM2-TEXTO       PIC -(7)9.99.
+           01 WS-UMBRALCHK-FILE-STATUS PIC XX VALUE "00".
+           01 WS-BREACH-FLAG      PIC X VALUE "N".
+           01 WS-CALCULO-OK       PIC X VALUE "S".
+           01 WS-PEOR-RC          PIC 9 VALUE 0.
+           01 WS-CALCMODO-FILE-STATUS PIC XX VALUE "00".
+           01 WS-MODO-BATCH-AUTO  PIC X VALUE "N".
+
+           COPY "SYSDATE.cpy".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           MOVE 0 TO WS-PEOR-RC.
+           PERFORM LEER-PARAMETROS.
+
+           IF WS-MODO-PARM = "S"
+               PERFORM PROCESO-PARM
+           ELSE
+               PERFORM LEER-MODO-AUTOMATICO
+               IF WS-MODO-BATCH-AUTO = "S"
+                   MOVE "S" TO MODO-BATCH
+               ELSE
+                   DISPLAY "MODO BATCH? (S/N):"
+                   ACCEPT MODO-BATCH
+               END-IF
+               IF MODO-BATCH = "S" OR MODO-BATCH = "s"
+                   PERFORM PROCESO-LOTE
+               ELSE
+                   PERFORM PROCESO-INTERACTIVO
+               END-IF
+           END-IF.
+
+           MOVE WS-PEOR-RC TO RETURN-CODE.
+           GOBACK.
+
+      *-----------------------------------------------------------
+      * Lets the job step supply NUM1/NUM2/OPCION as PARM/command-
+      * line arguments for unattended submission; any argument left
+      * off falls back to the normal interactive/batch-file prompts
+      * instead of erroring out.
+      *-----------------------------------------------------------
+       LEER-PARAMETROS.
+           MOVE SPACES TO WS-PARM-NUM1 WS-PARM-NUM2 WS-PARM-OPCION.
+
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-PARM-NUM1 FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-PARM-NUM1
+           END-ACCEPT.
+
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-PARM-NUM2 FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-PARM-NUM2
+           END-ACCEPT.
+
+           DISPLAY 3 UPON ARGUMENT-NUMBER
+           ACCEPT WS-PARM-OPCION FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-PARM-OPCION
+           END-ACCEPT.
+
+           DISPLAY 4 UPON ARGUMENT-NUMBER
+           ACCEPT WS-PARM-ENVIAR-API FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-PARM-ENVIAR-API
+           END-ACCEPT.
+
+           IF FUNCTION TRIM(WS-PARM-NUM1) NOT = SPACES
+                   AND FUNCTION TRIM(WS-PARM-NUM2) NOT = SPACES
+                   AND FUNCTION TRIM(WS-PARM-OPCION) NOT = SPACES
+               MOVE "S" TO WS-MODO-PARM
+           END-IF.
+
+      *-----------------------------------------------------------
+      * Lets an unattended caller (e.g. DRIVER-NOCTURNO) leave "S"
+      * in CALCMODO.DAT - the same control-file handoff convention
+      * as UMBRALCHK.DAT/BATCHFILES.DAT - so MAIN-PROCEDURE runs
+      * PROCESO-LOTE against the already-queued CALCIN.DAT records
+      * instead of blocking on the MODO BATCH? prompt with nobody
+      * at the terminal. The file is cleared right after being read
+      * so a later interactive run isn't mistaken for another
+      * automated call.
+      *-----------------------------------------------------------
+       LEER-MODO-AUTOMATICO.
+           MOVE "N" TO WS-MODO-BATCH-AUTO.
+           OPEN INPUT CALC-MODE-FILE.
+           IF WS-CALCMODO-FILE-STATUS = "00"
+               READ CALC-MODE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CALCMODO-LINE = "S" OR CALCMODO-LINE = "s"
+                           MOVE "S" TO WS-MODO-BATCH-AUTO
+                       END-IF
+               END-READ
+               CLOSE CALC-MODE-FILE
+           END-IF.
+
+           IF WS-MODO-BATCH-AUTO = "S"
+               OPEN OUTPUT CALC-MODE-FILE
+               CLOSE CALC-MODE-FILE
+           END-IF.
+
+       PROCESO-PARM.
+           COMPUTE NUM1   = FUNCTION NUMVAL(WS-PARM-NUM1).
+           COMPUTE NUM2   = FUNCTION NUMVAL(WS-PARM-NUM2).
+           COMPUTE OPCION = FUNCTION NUMVAL(WS-PARM-OPCION).
+           PERFORM CALCULAR-RESULTADO.
+           DISPLAY WS-MENSAJE.
+           IF WS-CALCULO-OK = "S"
+               PERFORM VERIFICAR-UMBRAL
+           ELSE
+               MOVE 0 TO RESULTADO
+               MOVE "N" TO WS-BREACH-FLAG
+               MOVE 8 TO WS-PEOR-RC
+           END-IF.
+           PERFORM ESCRIBIR-BITACORA.
+           PERFORM ESCRIBIR-HISTORIA.
+           IF FUNCTION TRIM(WS-PARM-ENVIAR-API) = "S"
+                   OR FUNCTION TRIM(WS-PARM-ENVIAR-API) = "s"
+               PERFORM EXPORTAR-RESULTADO-API
+           END-IF.
+
+       PROCESO-INTERACTIVO.
            DISPLAY "INGRESA EL PRIMER NUMERO:"
            ACCEPT NUM1.
            DISPLAY "INGRESA EL SEGUNDO NUMERO:"
            ACCEPT NUM2.
-           DISPLAY "SELECCIONA UNA OPERACION:"
-           DISPLAY "1. SUMA".
-           DISPLAY "2. RESTA".
-           DISPLAY "3. MULTIPLICACION".
-           DISPLAY "4. DIVISION".
-           ACCEPT OPCION.
+           MOVE 0 TO OPCION.
+           PERFORM UNTIL OPCION >= 1 AND OPCION <= 6
+               DISPLAY "SELECCIONA UNA OPERACION:"
+               DISPLAY "1. SUMA"
+               DISPLAY "2. RESTA"
+               DISPLAY "3. MULTIPLICACION"
+               DISPLAY "4. DIVISION"
+               DISPLAY "5. POTENCIA"
+               DISPLAY "6. RAIZ CUADRADA (DE NUM1)"
+               ACCEPT OPCION
+               IF OPCION < 1 OR OPCION > 6
+                   DISPLAY "OPCION INVALIDA. INGRESA UN VALOR DE 1 A 6."
+               END-IF
+           END-PERFORM.
 
+           PERFORM CALCULAR-RESULTADO.
+           DISPLAY WS-MENSAJE.
+           IF WS-CALCULO-OK = "S"
+               PERFORM VERIFICAR-UMBRAL
+           ELSE
+               MOVE 0 TO RESULTADO
+               MOVE "N" TO WS-BREACH-FLAG
+               MOVE 8 TO WS-PEOR-RC
+           END-IF.
+           PERFORM ESCRIBIR-BITACORA.
+           PERFORM ESCRIBIR-HISTORIA.
+
+           DISPLAY "ENVIAR RESULTADO A LA API? (S/N):"
+           ACCEPT WS-ENVIAR-API.
+           IF WS-ENVIAR-API = "S" OR WS-ENVIAR-API = "s"
+               PERFORM EXPORTAR-RESULTADO-API
+           END-IF.
+
+       PROCESO-LOTE.
+           MOVE "N" TO WS-EOF-LOTE.
+           OPEN INPUT CALC-INPUT-FILE.
+           OPEN OUTPUT CALC-REPORT-FILE.
+
+           PERFORM UNTIL WS-EOF-LOTE = "Y"
+               READ CALC-INPUT-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-LOTE
+                   NOT AT END
+                       MOVE CALCIN-NUM1   TO NUM1
+                       MOVE CALCIN-NUM2   TO NUM2
+                       MOVE CALCIN-OPCION TO OPCION
+                       PERFORM CALCULAR-RESULTADO
+                       MOVE WS-MENSAJE TO CALCRPT-LINE
+                       WRITE CALCRPT-LINE
+                       IF WS-CALCULO-OK = "S"
+                           PERFORM VERIFICAR-UMBRAL
+                       ELSE
+                           MOVE 0 TO RESULTADO
+                           MOVE "N" TO WS-BREACH-FLAG
+                           MOVE 8 TO WS-PEOR-RC
+                       END-IF
+                       PERFORM ESCRIBIR-BITACORA
+                       PERFORM ESCRIBIR-HISTORIA
+               END-READ
+           END-PERFORM.
+
+           CLOSE CALC-INPUT-FILE.
+           CLOSE CALC-REPORT-FILE.
+
+       CALCULAR-RESULTADO.
+           MOVE "S" TO WS-CALCULO-OK.
            EVALUATE OPCION
                WHEN 1
                    ADD NUM1 TO NUM2 GIVING RESULTADO
-                   DISPLAY "RESULTADO DE LA SUMA ES: " RESULTADO
+                       ON SIZE ERROR
+                           MOVE "RESULT OVERFLOW" TO WS-MENSAJE
+                           MOVE "N" TO WS-CALCULO-OK
+                           PERFORM REGISTRAR-ERROR
+                       NOT ON SIZE ERROR
+                           MOVE RESULTADO TO WS-RESULTADO-TEXTO
+                           STRING "RESULTADO DE LA SUMA ES: "
+                               FUNCTION TRIM(WS-RESULTADO-TEXTO)
+                               DELIMITED BY SIZE INTO WS-MENSAJE
+                   END-ADD
                WHEN 2
                    SUBTRACT NUM1 FROM NUM2 GIVING RESULTADO
-                   DISPLAY "RESULTADO DE LA RESTA ES: " RESULTADO
+                   MOVE RESULTADO TO WS-RESULTADO-TEXTO
+                   STRING "RESULTADO DE LA RESTA ES: "
+                       FUNCTION TRIM(WS-RESULTADO-TEXTO)
+                       DELIMITED BY SIZE INTO WS-MENSAJE
                WHEN 3
                    MULTIPLY NUM1 BY NUM2 GIVING RESULTADO
-                   DISPLAY "RESULTADO DE LA MULTIPLICACION ES:"RESULTADO
+                       ON SIZE ERROR
+                           MOVE "RESULT OVERFLOW" TO WS-MENSAJE
+                           MOVE "N" TO WS-CALCULO-OK
+                           PERFORM REGISTRAR-ERROR
+                       NOT ON SIZE ERROR
+                           MOVE RESULTADO TO WS-RESULTADO-TEXTO
+                           STRING "RESULTADO DE LA MULTIPLICACION ES: "
+                               FUNCTION TRIM(WS-RESULTADO-TEXTO)
+                               DELIMITED BY SIZE INTO
+                               WS-MENSAJE
+                   END-MULTIPLY
                WHEN 4
                    IF NUM2 = 0
-                       DISPLAY "ERROR: NO SE PUEDE DIVIDIR ENTRE CERO."
+                       MOVE "ERROR: NO SE PUEDE DIVIDIR ENTRE CERO."
+                           TO WS-MENSAJE
+                       MOVE "N" TO WS-CALCULO-OK
+                       PERFORM REGISTRAR-ERROR
                    ELSE
                        DIVIDE NUM1 BY NUM2 GIVING RESULTADO
-                       DISPLAY "RESULTADO DE LA DIVISION ES: " RESULTADO
+                       MOVE RESULTADO TO WS-RESULTADO-TEXTO
+                       STRING "RESULTADO DE LA DIVISION ES: "
+                           FUNCTION TRIM(WS-RESULTADO-TEXTO)
+                           DELIMITED BY SIZE INTO WS-MENSAJE
+                   END-IF
+               WHEN 5
+                   COMPUTE RESULTADO = NUM1 ** NUM2
+                       ON SIZE ERROR
+                           MOVE "RESULT OVERFLOW" TO WS-MENSAJE
+                           MOVE "N" TO WS-CALCULO-OK
+                           PERFORM REGISTRAR-ERROR
+                       NOT ON SIZE ERROR
+                           MOVE RESULTADO TO WS-RESULTADO-TEXTO
+                           STRING "RESULTADO DE LA POTENCIA ES: "
+                               FUNCTION TRIM(WS-RESULTADO-TEXTO)
+                               DELIMITED BY SIZE INTO
+                               WS-MENSAJE
+                   END-COMPUTE
+               WHEN 6
+                   IF NUM1 < 0
+                       STRING "ERROR: NO SE PUEDE SACAR RAIZ DE UN"
+                           " NUMERO NEGATIVO." DELIMITED BY SIZE
+                           INTO WS-MENSAJE
+                       MOVE "N" TO WS-CALCULO-OK
+                       PERFORM REGISTRAR-ERROR
+                   ELSE
+                       COMPUTE RESULTADO = FUNCTION SQRT(NUM1)
+                           ON SIZE ERROR
+                               MOVE "RESULT OVERFLOW" TO WS-MENSAJE
+                               MOVE "N" TO WS-CALCULO-OK
+                               PERFORM REGISTRAR-ERROR
+                           NOT ON SIZE ERROR
+                               MOVE RESULTADO TO WS-RESULTADO-TEXTO
+                               STRING "RESULTADO DE LA RAIZ ES: "
+                                   FUNCTION TRIM(WS-RESULTADO-TEXTO)
+                                   DELIMITED BY SIZE INTO
+                                   WS-MENSAJE
+                       END-COMPUTE
                    END-IF
                WHEN OTHER
-                   DISPLAY "OPCION INVALIDA."
-                   DISPLAY "NUM1 :" NUM1
-
+                   MOVE NUM1 TO WS-NUM1-TEXTO
+                   STRING "OPCION INVALIDA. NUM1: "
+                       FUNCTION TRIM(WS-NUM1-TEXTO)
+                       DELIMITED BY SIZE INTO WS-MENSAJE
+                   MOVE "N" TO WS-CALCULO-OK
+                   PERFORM REGISTRAR-ERROR
            END-EVALUATE.
 
-           STOP RUN.
+       ESCRIBIR-BITACORA.
+           ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-SYS-TIME FROM TIME.
+
+           OPEN EXTEND CALC-LOG-FILE.
+           MOVE WS-SYS-DATE TO CALCLOG-DATE
+           MOVE WS-SYS-TIME TO CALCLOG-TIME
+           MOVE NUM1        TO CALCLOG-NUM1
+           MOVE NUM2        TO CALCLOG-NUM2
+           MOVE OPCION      TO CALCLOG-OPCION
+           MOVE RESULTADO   TO CALCLOG-RESULTADO
+           WRITE CALCLOG-RECORD.
+           CLOSE CALC-LOG-FILE.
+
+      *-----------------------------------------------------------
+      * Assigns the next sequence number within WS-SYS-DATE by
+      * reading the single line CALCSEQ.DAT leaves behind from the
+      * previous calculation, so CALCHIST-KEY (date + seq) stays
+      * unique even when several calculations land on the same day.
+      *-----------------------------------------------------------
+       ASIGNAR-SECUENCIA.
+           MOVE 1 TO WS-HIST-SEQ.
+           OPEN INPUT CALC-SEQ-FILE.
+           IF WS-SEQ-FILE-STATUS = "00"
+               READ CALC-SEQ-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CALCSEQ-DATE = WS-SYS-DATE
+                           COMPUTE WS-HIST-SEQ = CALCSEQ-SEQ + 1
+                       END-IF
+               END-READ
+               CLOSE CALC-SEQ-FILE
+           END-IF.
+
+           OPEN OUTPUT CALC-SEQ-FILE.
+           MOVE WS-SYS-DATE TO CALCSEQ-DATE
+           MOVE WS-HIST-SEQ TO CALCSEQ-SEQ
+           WRITE CALCSEQ-RECORD.
+           CLOSE CALC-SEQ-FILE.
+
+      *-----------------------------------------------------------
+      * Keeps every calculation as a row in the indexed CALCHIST.DAT
+      * file (date + sequence key) so totals and counts can be
+      * reported on later instead of only ever seen scrolling by on
+      * the console or buried one-per-line in CALCLOG.DAT.
+      *-----------------------------------------------------------
+       ESCRIBIR-HISTORIA.
+           PERFORM ASIGNAR-SECUENCIA.
+
+           OPEN I-O CALC-HISTORY-FILE.
+           IF WS-HIST-FILE-STATUS = "35"
+               OPEN OUTPUT CALC-HISTORY-FILE
+               CLOSE CALC-HISTORY-FILE
+               OPEN I-O CALC-HISTORY-FILE
+           END-IF.
+
+           MOVE WS-SYS-DATE TO CALCHIST-DATE
+           MOVE WS-HIST-SEQ TO CALCHIST-SEQ
+           MOVE WS-SYS-TIME TO CALCHIST-TIME
+           MOVE NUM1        TO CALCHIST-NUM1
+           MOVE NUM2        TO CALCHIST-NUM2
+           MOVE OPCION      TO CALCHIST-OPCION
+           MOVE RESULTADO   TO CALCHIST-RESULTADO
+           MOVE WS-BREACH-FLAG TO CALCHIST-BREACH
+           WRITE CALCHIST-RECORD.
+           CLOSE CALC-HISTORY-FILE.
+
+      *-----------------------------------------------------------
+      * Routes every RESULTADO through the same over-threshold check
+      * VALIDAR-UMBRAL (Condicionales.cbl) applies on its own, so
+      * operators get one consistent "is this result too big" rule
+      * instead of having to remember to run that program by hand.
+      * WS-BREACH-FLAG is picked up by ESCRIBIR-HISTORIA so the
+      * breach also shows up in CALCHIST.DAT.
+      *-----------------------------------------------------------
+       VERIFICAR-UMBRAL.
+           MOVE NUM1      TO WS-NUM1-TEXTO.
+           MOVE NUM2      TO WS-NUM2-TEXTO.
+           MOVE RESULTADO TO WS-RESULTADO-TEXTO.
+           OPEN OUTPUT UMBRAL-CHECK-FILE.
+           STRING FUNCTION TRIM(WS-NUM1-TEXTO) " "
+                  FUNCTION TRIM(WS-NUM2-TEXTO) " "
+                  FUNCTION TRIM(WS-RESULTADO-TEXTO)
+               DELIMITED BY SIZE INTO UMBRALCHK-LINE
+           WRITE UMBRALCHK-LINE.
+           CLOSE UMBRAL-CHECK-FILE.
+
+           CALL "VALIDAR-UMBRAL".
+           IF RETURN-CODE = 4
+               MOVE "S" TO WS-BREACH-FLAG
+               DISPLAY "AVISO: RESULTADO SUPERA EL UMBRAL CONFIGURADO."
+           ELSE
+               MOVE "N" TO WS-BREACH-FLAG
+           END-IF.
+
+      *-----------------------------------------------------------
+      * Hands RESULTADO off to CONSUMIR-API via CALCRESULT.DAT - the
+      * same control-file handoff convention used for RUTINASCFG.DAT/
+      * APICFG.DAT/ENDPOINTS.DAT - so a calculation can drive a
+      * downstream API call instead of someone copying the number
+      * between two separate runs by hand.
+      *-----------------------------------------------------------
+       EXPORTAR-RESULTADO-API.
+           MOVE RESULTADO TO WS-RESULTADO-TEXTO.
+           OPEN OUTPUT CALC-RESULT-FILE.
+           MOVE FUNCTION TRIM(WS-RESULTADO-TEXTO) TO CALCRESULT-LINE.
+           WRITE CALCRESULT-LINE.
+           CLOSE CALC-RESULT-FILE.
+
+      *-----------------------------------------------------------
+      * Every validation rejection or arithmetic failure gets
+      * written to the shared error log, so there's one place to
+      * review every such hit across the whole suite.
+      *-----------------------------------------------------------
+       REGISTRAR-ERROR.
+           ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-SYS-TIME FROM TIME.
+           OPEN EXTEND ERROR-LOG-FILE.
+           MOVE WS-SYS-DATE           TO ERRLOG-DATE
+           MOVE WS-SYS-TIME           TO ERRLOG-TIME
+           MOVE "CALCULADORA-BASICA"  TO ERRLOG-PROGRAM
+           MOVE WS-MENSAJE            TO ERRLOG-MESSAGE
+           WRITE ERRLOG-RECORD.
+           CLOSE ERROR-LOG-FILE.
