@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTE-CALC-DIARIO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-HISTORY-FILE ASSIGN TO "CALCHIST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CALCHIST-KEY
+               FILE STATUS IS WS-HIST-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-HISTORY-FILE.
+           COPY "CALCHIST.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-HIST-FILE-STATUS   PIC XX VALUE "00".
+       01 WS-FECHA-CONSULTA     PIC 9(8) VALUE 0.
+       01 WS-EOF-FLAG           PIC X VALUE "N".
+       01 WS-TOTAL-REGISTROS    PIC 9(5) VALUE 0.
+       01 WS-GRAN-TOTAL         PIC S9(9)V99 VALUE 0.
+       01 WS-TOTAL-TEXTO        PIC -(9)9.99.
+
+       01 WS-TABLA-OPCIONES.
+           05 WS-OPCION-ENTRY OCCURS 9 TIMES
+                   INDEXED BY WS-OPCION-IDX.
+               10 WS-OPCION-CUENTA     PIC 9(5) VALUE 0.
+               10 WS-OPCION-TOTAL      PIC S9(9)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "FECHA A REPORTAR (YYYYMMDD):"
+           ACCEPT WS-FECHA-CONSULTA.
+
+           PERFORM INICIALIZAR-TABLA.
+
+           OPEN INPUT CALC-HISTORY-FILE.
+           IF WS-HIST-FILE-STATUS NOT = "00"
+               DISPLAY "NO SE PUDO ABRIR CALCHIST.DAT."
+           ELSE
+               MOVE "N" TO WS-EOF-FLAG
+               PERFORM UNTIL WS-EOF-FLAG = "Y"
+                   READ CALC-HISTORY-FILE NEXT RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           IF CALCHIST-DATE = WS-FECHA-CONSULTA
+                               PERFORM ACUMULAR-REGISTRO
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CALC-HISTORY-FILE
+               PERFORM IMPRIMIR-TOTALES
+           END-IF.
+
+           GOBACK.
+
+       INICIALIZAR-TABLA.
+           MOVE 0 TO WS-TOTAL-REGISTROS.
+           MOVE 0 TO WS-GRAN-TOTAL.
+           PERFORM VARYING WS-OPCION-IDX FROM 1 BY 1
+                   UNTIL WS-OPCION-IDX > 9
+               MOVE 0 TO WS-OPCION-CUENTA(WS-OPCION-IDX)
+               MOVE 0 TO WS-OPCION-TOTAL(WS-OPCION-IDX)
+           END-PERFORM.
+
+      *-----------------------------------------------------------
+      * CALCHIST-OPCION doubles as the 1-9 subscript into the totals
+      * table, so every operation code added to CALCULADORA-BASICA
+      * down the road lands in this same report without a table
+      * redesign.
+      *-----------------------------------------------------------
+       ACUMULAR-REGISTRO.
+           ADD 1 TO WS-TOTAL-REGISTROS.
+           ADD CALCHIST-RESULTADO TO WS-GRAN-TOTAL.
+           SET WS-OPCION-IDX TO CALCHIST-OPCION.
+           ADD 1 TO WS-OPCION-CUENTA(WS-OPCION-IDX).
+           ADD CALCHIST-RESULTADO TO WS-OPCION-TOTAL(WS-OPCION-IDX).
+
+       IMPRIMIR-TOTALES.
+           DISPLAY "REPORTE DIARIO DE CALCULOS - " WS-FECHA-CONSULTA.
+           DISPLAY "----------------------------------------------".
+           PERFORM VARYING WS-OPCION-IDX FROM 1 BY 1
+                   UNTIL WS-OPCION-IDX > 9
+               IF WS-OPCION-CUENTA(WS-OPCION-IDX) > 0
+                   MOVE WS-OPCION-TOTAL(WS-OPCION-IDX) TO WS-TOTAL-TEXTO
+                   DISPLAY "OPCION " WS-OPCION-IDX
+                       " - CANTIDAD: " WS-OPCION-CUENTA(WS-OPCION-IDX)
+                       " TOTAL: " FUNCTION TRIM(WS-TOTAL-TEXTO)
+               END-IF
+           END-PERFORM.
+           DISPLAY "----------------------------------------------".
+           DISPLAY "REGISTROS DEL DIA: " WS-TOTAL-REGISTROS.
+           MOVE WS-GRAN-TOTAL TO WS-TOTAL-TEXTO.
+           DISPLAY "GRAN TOTAL: " FUNCTION TRIM(WS-TOTAL-TEXTO).
+
+       END PROGRAM REPORTE-CALC-DIARIO.
