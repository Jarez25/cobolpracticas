@@ -5,37 +5,171 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. RUTINAS-APROBACION.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUTH-LOG-FILE ASSIGN TO "AUTHLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPERATOR-FILE ASSIGN TO "OPERADORES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OPER-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  AUTH-LOG-FILE.
+       01 AUTH-LOG-RECORD.
+           05 AUTHLOG-DATE      PIC 9(8).
+           05 AUTHLOG-TIME      PIC 9(8).
+           05 FILLER            PIC X VALUE SPACE.
+           05 AUTHLOG-OPERADOR  PIC X(10).
+
+       FD  ERROR-LOG-FILE.
+           COPY "ERRLOG.cpy".
+
+       FD  OPERATOR-FILE.
+       01 OPERATOR-RECORD.
+           05 OPER-ID            PIC X(10).
+           05 FILLER             PIC X VALUE SPACE.
+           05 OPER-PASSWORD      PIC X(10).
+
        WORKING-STORAGE SECTION.
        01 SI-O-NO PIC X.
+       01 WS-INTENTOS PIC 9 VALUE 0.
+       01 WS-INTENTOS-LOGIN PIC 9 VALUE 0.
+       01 WS-MAX-INTENTOS PIC 9 VALUE 3.
+       01 WS-OPERADOR-ID PIC X(10) VALUE SPACES.
+       01 WS-OPERADOR-PASSWORD PIC X(10) VALUE SPACES.
+       01 WS-OPERADOR-VALIDO PIC X VALUE "N".
+       01 WS-OPER-FILE-STATUS PIC XX VALUE "00".
+       01 WS-EOF-OPER PIC X VALUE "N".
+       01 WS-RUTINA-RC PIC 9 VALUE 0.
+       01 WS-ERR-MENSAJE PIC X(80) VALUE SPACES.
+
+       COPY "SYSDATE.cpy".
 
        PROCEDURE DIVISION.
+       INICIALIZAR-INTENTOS.
+           MOVE 0 TO WS-INTENTOS-LOGIN.
+           MOVE 0 TO WS-INTENTOS.
+
+       INICIO.
+           DISPLAY "INGRESA TU ID DE OPERADOR:"
+           ACCEPT WS-OPERADOR-ID.
+           DISPLAY "INGRESA TU PASSWORD:"
+           ACCEPT WS-OPERADOR-PASSWORD.
+
+           PERFORM VALIDAR-OPERADOR.
+           IF WS-OPERADOR-VALIDO NOT = "S"
+            ADD 1 TO WS-INTENTOS-LOGIN
+            IF WS-INTENTOS-LOGIN >= WS-MAX-INTENTOS
+             DISPLAY "DEMASIADOS INTENTOS INVALIDOS. FINALIZANDO."
+             MOVE "DEMASIADOS INTENTOS INVALIDOS DE ID/PASSWORD."
+                 TO WS-ERR-MENSAJE
+             PERFORM REGISTRAR-ERROR
+             MOVE 8 TO WS-RUTINA-RC
+             GO TO FINALIZA-PROGRAMA
+            END-IF
+            DISPLAY "ID U PASSWORD INCORRECTOS. INTENTA DE NUEVO."
+            GO TO INICIO
+           END-IF.
+
        PREGUNTA.
            PERFORM CONTINUACION.
 
            IF SI-O-NO = "N" OR SI-O-NO = "n"
+            MOVE 4 TO WS-RUTINA-RC
             GO TO FINALIZA-PROGRAMA.
            IF SI-O-NO = "S" OR SI-O-NO = "s"
-            PERFORM PROGRAMA.
-               ELSE
-            DISPLAY "POR FAVOR INGRESA, UNA 'n' O 'S'.".
+            PERFORM REGISTRAR-AUTORIZACION
+            PERFORM PROGRAMA
+            MOVE 0 TO WS-RUTINA-RC
+            GO TO FINALIZA-PROGRAMA.
+
+           ADD 1 TO WS-INTENTOS.
+           IF WS-INTENTOS >= WS-MAX-INTENTOS
+            DISPLAY "DEMASIADOS INTENTOS INVALIDOS. FINALIZANDO."
+            MOVE "DEMASIADOS INTENTOS INVALIDOS EN SI-O-NO."
+                TO WS-ERR-MENSAJE
+            PERFORM REGISTRAR-ERROR
+            MOVE 8 TO WS-RUTINA-RC
+            GO TO FINALIZA-PROGRAMA.
+           DISPLAY "POR FAVOR INGRESA, UNA 'n' O 'S'.".
+           GO TO PREGUNTA.
 
        FINALIZA-PROGRAMA.
-           STOP RUN.
+           MOVE WS-RUTINA-RC TO RETURN-CODE.
+           GOBACK.
 
        CONTINUACION.
            DISPLAY "si/no"
            ACCEPT SI-O-NO.
 
+      *-----------------------------------------------------------
+      * Looks up the operator ID/password pair against OPERADORES.DAT
+      * (one "ID PASSWORD" pair per line) so PREGUNTA's SI-O-NO gate
+      * is no longer the only checkpoint before PROGRAMA runs - an
+      * unknown ID or wrong password never reaches that gate at all.
+      *-----------------------------------------------------------
+       VALIDAR-OPERADOR.
+           MOVE "N" TO WS-OPERADOR-VALIDO.
+           OPEN INPUT OPERATOR-FILE.
+           IF WS-OPER-FILE-STATUS = "00"
+               MOVE "N" TO WS-EOF-OPER
+               PERFORM UNTIL WS-EOF-OPER = "Y"
+                       OR WS-OPERADOR-VALIDO = "S"
+                   READ OPERATOR-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF-OPER
+                       NOT AT END
+                           IF OPER-ID = WS-OPERADOR-ID
+                               AND OPER-PASSWORD =
+                                   WS-OPERADOR-PASSWORD
+                               MOVE "S" TO WS-OPERADOR-VALIDO
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE OPERATOR-FILE
+           END-IF.
+
+      *-----------------------------------------------------------
+      * This gate is the only approval checkpoint before PROGRAMA
+      * runs, so every "S" answer is logged with who answered it
+      * and when, to AUTHLOG.DAT.
+      *-----------------------------------------------------------
+       REGISTRAR-AUTORIZACION.
+           ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-SYS-TIME FROM TIME.
+           OPEN EXTEND AUTH-LOG-FILE.
+           MOVE WS-SYS-DATE     TO AUTHLOG-DATE
+           MOVE WS-SYS-TIME     TO AUTHLOG-TIME
+           MOVE WS-OPERADOR-ID  TO AUTHLOG-OPERADOR
+           WRITE AUTH-LOG-RECORD.
+           CLOSE AUTH-LOG-FILE.
+
+      *-----------------------------------------------------------
+      * Every failed gate attempt gets written to the shared error
+      * log, so there's one place to review every such hit across
+      * the whole suite.
+      *-----------------------------------------------------------
+       REGISTRAR-ERROR.
+           ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-SYS-TIME FROM TIME.
+           OPEN EXTEND ERROR-LOG-FILE.
+           MOVE WS-SYS-DATE          TO ERRLOG-DATE
+           MOVE WS-SYS-TIME          TO ERRLOG-TIME
+           MOVE "RUTINAS-APROBACION" TO ERRLOG-PROGRAM
+           MOVE WS-ERR-MENSAJE       TO ERRLOG-MESSAGE
+           WRITE ERRLOG-RECORD.
+           CLOSE ERROR-LOG-FILE.
+
        PROGRAMA.
            DISPLAY "SE EJECUTA EL PROGRAMA".
-           ** add other procedures here
 
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM RUTINAS-APROBACION.
