@@ -1,39 +1,175 @@
       ******************************************************************
       * Author: Jare< Medina
       * Date:
-      * Purpose:
+      * Purpose: Checks a RESULTADO against a configurable threshold
+      *          and logs every breach, either standalone (typed
+      *          NUM1/NUM2) or driven by a calling program.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. VALIDAR-UMBRAL.
        ENVIRONMENT DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        CONFIGURATION SECTION.
       *-----------------------
        INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT THRESHOLD-CONFIG-FILE ASSIGN TO "UMBRAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-UMBRAL-FILE-STATUS.
+
+           SELECT CHECK-INPUT-FILE ASSIGN TO "UMBRALCHK.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHK-FILE-STATUS.
+
+           SELECT BREACH-LOG-FILE ASSIGN TO "UMBRALLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
       *-----------------------
+       FD  THRESHOLD-CONFIG-FILE.
+       01 UMBRAL-CONFIG-LINE       PIC X(15).
+
+       FD  CHECK-INPUT-FILE.
+       01 UMBRALCHK-LINE           PIC X(60).
+
+       FD  BREACH-LOG-FILE.
+       01 BREACH-LOG-RECORD.
+           05 BREACHLOG-DATE       PIC 9(8).
+           05 BREACHLOG-TIME       PIC 9(8).
+           05 FILLER               PIC X VALUE SPACE.
+           05 BREACHLOG-NUM1       PIC S9(7)V99.
+           05 FILLER               PIC X VALUE SPACE.
+           05 BREACHLOG-NUM2       PIC S9(7)V99.
+           05 FILLER               PIC X VALUE SPACE.
+           05 BREACHLOG-RESULTADO  PIC S9(9)V99.
+           05 FILLER               PIC X VALUE SPACE.
+           05 BREACHLOG-UMBRAL     PIC S9(9)V99.
+
        WORKING-STORAGE SECTION.
-       01 NUM1 PIC 9(4).
-       01 NUM2 PIC 9(4).
-       01 RESULTADO PIC 9(5).
+       01 NUM1                     PIC S9(7)V99 VALUE 0.
+       01 NUM2                     PIC S9(7)V99 VALUE 0.
+       01 RESULTADO                PIC S9(9)V99 VALUE 0.
+       01 WS-UMBRAL                PIC S9(9)V99 VALUE 50.
+       01 WS-UMBRAL-FILE-STATUS    PIC XX VALUE "00".
+       01 WS-CHK-FILE-STATUS       PIC XX VALUE "00".
+       01 WS-MODO-AUTO             PIC X VALUE "N".
+       01 WS-NUM1-STR              PIC X(15) VALUE SPACES.
+       01 WS-NUM2-STR              PIC X(15) VALUE SPACES.
+       01 WS-RESULTADO-STR         PIC X(15) VALUE SPACES.
+       01 WS-RUTINA-RC             PIC 9 VALUE 0.
+
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
-            DISPLAY "INGRESA EL PRIMER NUMERO:"
-            ACCEPT NUM1.
-            DISPLAY "INGRESA EL SEGUNDO NUMERO:"
-            ACCEPT NUM2.
-            MULTIPLY NUM1 BY NUM2 GIVING RESULTADO
-            IF RESULTADO > 50
-                DISPLAY "MAYOR QUE RESULTADO"
-            ELSE
-                DISPLAY "NUMOERO MENOR QUE 50"
+           PERFORM LEER-UMBRAL.
+           PERFORM LEER-ENTRADA-AUTO.
+
+           IF WS-MODO-AUTO = "S"
+               PERFORM EVALUAR-UMBRAL
+           ELSE
+               DISPLAY "INGRESA EL PRIMER NUMERO:"
+               ACCEPT NUM1
+               DISPLAY "INGRESA EL SEGUNDO NUMERO:"
+               ACCEPT NUM2
+               MULTIPLY NUM1 BY NUM2 GIVING RESULTADO
+               PERFORM EVALUAR-UMBRAL
+           END-IF.
+
+           MOVE WS-RUTINA-RC TO RETURN-CODE.
+           GOBACK.
+
+      *-----------------------------------------------------------
+      * The ">50" limit used to be a literal baked into the source;
+      * now it comes from UMBRAL.DAT (one line, the threshold value)
+      * so operations can change it without a recompile. Missing or
+      * blank control file keeps the original 50 as the default.
+      *-----------------------------------------------------------
+       LEER-UMBRAL.
+           MOVE 50 TO WS-UMBRAL.
+           OPEN INPUT THRESHOLD-CONFIG-FILE.
+           IF WS-UMBRAL-FILE-STATUS = "00"
+               READ THRESHOLD-CONFIG-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF UMBRAL-CONFIG-LINE NOT = SPACES
+                           COMPUTE WS-UMBRAL =
+                               FUNCTION NUMVAL(UMBRAL-CONFIG-LINE)
+                       END-IF
+               END-READ
+               CLOSE THRESHOLD-CONFIG-FILE
            END-IF.
-            STOP RUN.
 
-       END PROGRAM YOUR-PROGRAM-NAME.
+      *-----------------------------------------------------------
+      * A calling program (e.g. CALCULADORA-BASICA) leaves
+      * "NUM1 NUM2 RESULTADO" in UMBRALCHK.DAT - the same control-
+      * file handoff convention as CALCRESULT.DAT - so this check
+      * can run against an already-computed RESULTADO instead of
+      * only ever its own typed NUM1/NUM2. The file is cleared right
+      * after being read so a later standalone run isn't mistaken
+      * for another automated call.
+      *-----------------------------------------------------------
+       LEER-ENTRADA-AUTO.
+           MOVE "N" TO WS-MODO-AUTO.
+           OPEN INPUT CHECK-INPUT-FILE.
+           IF WS-CHK-FILE-STATUS = "00"
+               READ CHECK-INPUT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF UMBRALCHK-LINE NOT = SPACES
+                           UNSTRING UMBRALCHK-LINE DELIMITED BY SPACE
+                               INTO WS-NUM1-STR WS-NUM2-STR
+                                   WS-RESULTADO-STR
+                           COMPUTE NUM1 = FUNCTION NUMVAL(WS-NUM1-STR)
+                           COMPUTE NUM2 = FUNCTION NUMVAL(WS-NUM2-STR)
+                           COMPUTE RESULTADO =
+                               FUNCTION NUMVAL(WS-RESULTADO-STR)
+                           MOVE "S" TO WS-MODO-AUTO
+                       END-IF
+               END-READ
+               CLOSE CHECK-INPUT-FILE
+           END-IF.
+
+           IF WS-MODO-AUTO = "S"
+               OPEN OUTPUT CHECK-INPUT-FILE
+               CLOSE CHECK-INPUT-FILE
+           END-IF.
+
+      *-----------------------------------------------------------
+      * RETURN-CODE 4 tells a calling program the result breached
+      * the configured threshold, so CALCULADORA-BASICA can flag it
+      * without having to reopen UMBRALLOG.DAT itself.
+      *-----------------------------------------------------------
+       EVALUAR-UMBRAL.
+           IF RESULTADO > WS-UMBRAL
+               DISPLAY "RESULTADO SUPERA EL UMBRAL CONFIGURADO"
+               PERFORM REGISTRAR-BREACH
+               MOVE 4 TO WS-RUTINA-RC
+           ELSE
+               DISPLAY "RESULTADO DENTRO DEL UMBRAL"
+               MOVE 0 TO WS-RUTINA-RC
+           END-IF.
+
+      *-----------------------------------------------------------
+      * Every breach is logged with the inputs and result, so there
+      * is a history of how often the threshold is actually crossed
+      * instead of just a one-off DISPLAY on the console.
+      *-----------------------------------------------------------
+       REGISTRAR-BREACH.
+           ACCEPT BREACHLOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT BREACHLOG-TIME FROM TIME.
+           OPEN EXTEND BREACH-LOG-FILE.
+           MOVE NUM1      TO BREACHLOG-NUM1
+           MOVE NUM2      TO BREACHLOG-NUM2
+           MOVE RESULTADO TO BREACHLOG-RESULTADO
+           MOVE WS-UMBRAL TO BREACHLOG-UMBRAL
+           WRITE BREACH-LOG-RECORD.
+           CLOSE BREACH-LOG-FILE.
+
+       END PROGRAM VALIDAR-UMBRAL.
