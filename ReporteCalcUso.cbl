@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTE-CALC-USO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-HISTORY-FILE ASSIGN TO "CALCHIST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CALCHIST-KEY
+               FILE STATUS IS WS-HIST-FILE-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "USOSORT.DAT".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-HISTORY-FILE.
+           COPY "CALCHIST.cpy".
+
+       SD  SORT-WORK-FILE.
+       01 SORT-RECORD.
+           05 SORT-OPCION        PIC 9.
+           05 SORT-DATE          PIC 9(8).
+           05 SORT-SEQ           PIC 9(5).
+           05 SORT-RESULTADO     PIC S9(9)V99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-HIST-FILE-STATUS    PIC XX VALUE "00".
+       01 WS-EOF-FLAG            PIC X VALUE "N".
+       01 WS-PRIMERA-VEZ         PIC X VALUE "S".
+       01 WS-OPCION-ANTERIOR     PIC 9 VALUE 0.
+       01 WS-SUBCONTADOR         PIC 9(5) VALUE 0.
+       01 WS-SUBTOTAL            PIC S9(9)V99 VALUE 0.
+       01 WS-GRAN-CONTADOR       PIC 9(5) VALUE 0.
+       01 WS-GRAN-TOTAL          PIC S9(9)V99 VALUE 0.
+       01 WS-TOTAL-TEXTO         PIC -(9)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE 0 TO WS-OPCION-ANTERIOR.
+           MOVE 0 TO WS-SUBCONTADOR.
+           MOVE 0 TO WS-SUBTOTAL.
+           MOVE 0 TO WS-GRAN-CONTADOR.
+           MOVE 0 TO WS-GRAN-TOTAL.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-OPCION
+               INPUT PROCEDURE IS CARGAR-HISTORIA
+               OUTPUT PROCEDURE IS IMPRIMIR-CONTROL-BREAK.
+           GOBACK.
+
+      *-----------------------------------------------------------
+      * Feeds every CALCHIST.DAT row into the sort so month-end
+      * usage can be broken by OPCION instead of the date+sequence
+      * order the indexed file itself is keyed by.
+      *-----------------------------------------------------------
+       CARGAR-HISTORIA.
+           OPEN INPUT CALC-HISTORY-FILE.
+           IF WS-HIST-FILE-STATUS NOT = "00"
+               DISPLAY "NO SE PUDO ABRIR CALCHIST.DAT."
+           ELSE
+               MOVE "N" TO WS-EOF-FLAG
+               PERFORM UNTIL WS-EOF-FLAG = "Y"
+                   READ CALC-HISTORY-FILE NEXT RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           MOVE CALCHIST-OPCION    TO SORT-OPCION
+                           MOVE CALCHIST-DATE      TO SORT-DATE
+                           MOVE CALCHIST-SEQ       TO SORT-SEQ
+                           MOVE CALCHIST-RESULTADO TO SORT-RESULTADO
+                           RELEASE SORT-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE CALC-HISTORY-FILE
+           END-IF.
+
+      *-----------------------------------------------------------
+      * Classic control-break: a subtotal line prints every time
+      * SORT-OPCION changes, plus a grand total across every
+      * operation once the sorted records run out.
+      *-----------------------------------------------------------
+       IMPRIMIR-CONTROL-BREAK.
+           DISPLAY "REPORTE DE USO POR OPERACION (MES)".
+           DISPLAY "----------------------------------------------".
+           MOVE "N" TO WS-EOF-FLAG.
+           MOVE "S" TO WS-PRIMERA-VEZ.
+           RETURN SORT-WORK-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-FLAG
+           END-RETURN.
+           PERFORM UNTIL WS-EOF-FLAG = "Y"
+               IF WS-PRIMERA-VEZ = "S"
+                   MOVE SORT-OPCION TO WS-OPCION-ANTERIOR
+                   MOVE "N" TO WS-PRIMERA-VEZ
+               END-IF
+               IF SORT-OPCION NOT = WS-OPCION-ANTERIOR
+                   PERFORM IMPRIMIR-SUBTOTAL
+                   MOVE SORT-OPCION TO WS-OPCION-ANTERIOR
+               END-IF
+               ADD 1 TO WS-SUBCONTADOR
+               ADD SORT-RESULTADO TO WS-SUBTOTAL
+               ADD 1 TO WS-GRAN-CONTADOR
+               ADD SORT-RESULTADO TO WS-GRAN-TOTAL
+               RETURN SORT-WORK-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-FLAG
+               END-RETURN
+           END-PERFORM.
+           IF WS-GRAN-CONTADOR > 0
+               PERFORM IMPRIMIR-SUBTOTAL
+           END-IF.
+           DISPLAY "----------------------------------------------".
+           DISPLAY "GRAN TOTAL REGISTROS: " WS-GRAN-CONTADOR.
+           MOVE WS-GRAN-TOTAL TO WS-TOTAL-TEXTO.
+           DISPLAY "GRAN TOTAL RESULTADO: "
+               FUNCTION TRIM(WS-TOTAL-TEXTO).
+
+       IMPRIMIR-SUBTOTAL.
+           MOVE WS-SUBTOTAL TO WS-TOTAL-TEXTO.
+           DISPLAY "OPCION " WS-OPCION-ANTERIOR
+               " - CANTIDAD: " WS-SUBCONTADOR
+               " SUBTOTAL: " FUNCTION TRIM(WS-TOTAL-TEXTO).
+           MOVE 0 TO WS-SUBCONTADOR.
+           MOVE 0 TO WS-SUBTOTAL.
+
+       END PROGRAM REPORTE-CALC-USO.
