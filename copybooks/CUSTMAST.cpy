@@ -0,0 +1,6 @@
+      *-----------------------------------------------------------
+      * Customer master record - keyed by customer id.
+      *-----------------------------------------------------------
+       01 CUSTOMER-MASTER-RECORD.
+           05 CUSTMAST-ID           PIC 9(6).
+           05 CUSTMAST-NAME         PIC X(20).
