@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------
+      * CALCULADORA-BASICA history record - one row per calculation,
+      * written to the indexed CALCHIST.DAT file keyed by date plus
+      * a sequence number, so a day can hold more than one row.
+      *-----------------------------------------------------------
+       01 CALCHIST-RECORD.
+           05 CALCHIST-KEY.
+               10 CALCHIST-DATE    PIC 9(8).
+               10 CALCHIST-SEQ     PIC 9(5).
+           05 CALCHIST-TIME        PIC 9(8).
+           05 CALCHIST-NUM1        PIC S9(7)V99.
+           05 CALCHIST-NUM2        PIC S9(7)V99.
+           05 CALCHIST-OPCION      PIC 9.
+           05 CALCHIST-RESULTADO   PIC S9(9)V99.
+           05 CALCHIST-BREACH      PIC X.
