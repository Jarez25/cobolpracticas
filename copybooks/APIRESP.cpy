@@ -0,0 +1,18 @@
+      *-----------------------------------------------------------
+      * Parsed CONSUMIR-API response fields, and the fixed-width
+      * record those fields are exported to for downstream batch
+      * jobs that can only read fixed-width records.
+      *-----------------------------------------------------------
+       01 API-PARSED-FIELDS.
+           05 API-USERID            PIC 9(6).
+           05 API-POST-ID           PIC 9(6).
+           05 API-TITLE             PIC X(100).
+           05 API-BODY              PIC X(200).
+
+       01 API-EXPORT-RECORD.
+           05 API-EXPORT-DATE       PIC 9(8).
+           05 API-EXPORT-TIME       PIC 9(8).
+           05 API-EXPORT-USERID     PIC 9(6).
+           05 API-EXPORT-POST-ID    PIC 9(6).
+           05 API-EXPORT-TITLE      PIC X(100).
+           05 API-EXPORT-BODY       PIC X(200).
