@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------
+      * Common system date/time fields. COPY this into WORKING-
+      * STORAGE and ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD /
+      * ACCEPT WS-SYS-TIME FROM TIME before writing a log record,
+      * so every log in the suite carries a real, sortable stamp.
+      *-----------------------------------------------------------
+       01 WS-SYS-DATE             PIC 9(8).
+       01 WS-SYS-TIME             PIC 9(8).
