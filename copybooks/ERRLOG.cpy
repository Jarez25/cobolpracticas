@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------
+      * Shared error-log record. Every program in the suite writes
+      * one of these to ERRORLOG.DAT when it hits a failure or
+      * rejects bad input, so there is one place to review every
+      * abend or validation rejection across the whole suite.
+      *-----------------------------------------------------------
+       01 ERRLOG-RECORD.
+           05 ERRLOG-DATE          PIC 9(8).
+           05 ERRLOG-TIME          PIC 9(8).
+           05 ERRLOG-PROGRAM       PIC X(20).
+           05 ERRLOG-MESSAGE       PIC X(80).
