@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------
+      * CALCULADORA-BASICA transaction audit record - one row per
+      * run, appended to the sequential CALCLOG.DAT audit trail.
+      *-----------------------------------------------------------
+       01 CALCLOG-RECORD.
+           05 CALCLOG-DATE         PIC 9(8).
+           05 CALCLOG-TIME         PIC 9(8).
+           05 CALCLOG-NUM1         PIC S9(7)V99.
+           05 CALCLOG-NUM2         PIC S9(7)V99.
+           05 CALCLOG-OPCION       PIC 9.
+           05 CALCLOG-RESULTADO    PIC S9(9)V99.
