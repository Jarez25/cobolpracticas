@@ -6,33 +6,130 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. RUTINAS-PROCESO.
        ENVIRONMENT DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        CONFIGURATION SECTION.
       *-----------------------
        INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT RUTINAS-CONFIG-FILE ASSIGN TO "RUTINASCFG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RUTINAS-TRACE-FILE ASSIGN TO "RUTINASTRC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
       *-----------------------
+       FD  RUTINAS-CONFIG-FILE.
+       01 RUTINAS-CFG-LINE         PIC X(10).
+
+       FD  RUTINAS-TRACE-FILE.
+       01 RUTINAS-TRACE-RECORD.
+           05 TRACE-DATE            PIC 9(8).
+           05 TRACE-TIME            PIC 9(8).
+           05 FILLER                PIC X VALUE SPACE.
+           05 TRACE-PASO            PIC X(10).
+           05 FILLER                PIC X VALUE SPACE.
+           05 TRACE-EVENTO          PIC X(7).
+
        WORKING-STORAGE SECTION.
       *-----------------------
+       01 WS-CADENA-PASOS          PIC X(10) VALUE "1324".
+       01 WS-PASO                  PIC X.
+       01 WS-POS                   PIC 9(2) VALUE 1.
+       01 WS-TRAZA-PASO            PIC X(10) VALUE SPACES.
+       01 WS-TRAZA-EVENTO          PIC X(7) VALUE SPACES.
+
+       COPY "SYSDATE.cpy".
+
        PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
+           PERFORM LEER-CONFIGURACION.
+           PERFORM EJECUTAR-CADENA.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+      *-----------------------------------------------------------
+      * The set and order of steps comes from RUTINASCFG.DAT - a
+      * single line listing the step numbers to run, in order (e.g.
+      * "13" to run only RUTINA01 and RUTINA03). When the control
+      * file is missing or blank the full default chain runs.
+      *-----------------------------------------------------------
+       LEER-CONFIGURACION.
+           OPEN INPUT RUTINAS-CONFIG-FILE.
+           READ RUTINAS-CONFIG-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF RUTINAS-CFG-LINE NOT = SPACES
+                       MOVE RUTINAS-CFG-LINE TO WS-CADENA-PASOS
+                   END-IF
+           END-READ.
+           CLOSE RUTINAS-CONFIG-FILE.
+
+       EJECUTAR-CADENA.
+           PERFORM VARYING WS-POS FROM 1 BY 1
+                   UNTIL WS-POS > 10
+                      OR WS-CADENA-PASOS(WS-POS:1) = SPACE
+               MOVE WS-CADENA-PASOS(WS-POS:1) TO WS-PASO
+               EVALUATE WS-PASO
+                   WHEN "1" PERFORM RUTINA01
+                   WHEN "2" PERFORM RUTINA02
+                   WHEN "3" PERFORM RUTINA03
+                   WHEN "4" PERFORM RUTINA04
+                   WHEN OTHER CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+      *-----------------------------------------------------------
+      * Writes an entry/exit timestamp for a step to RUTINASTRC.DAT
+      * so a slow run can be traced back to whichever step is
+      * dragging, instead of just watching the DISPLAY lines scroll.
+      *-----------------------------------------------------------
+       REGISTRAR-TRAZA.
+           ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-SYS-TIME FROM TIME.
+           OPEN EXTEND RUTINAS-TRACE-FILE.
+           MOVE WS-SYS-DATE    TO TRACE-DATE
+           MOVE WS-SYS-TIME    TO TRACE-TIME
+           MOVE WS-TRAZA-PASO  TO TRACE-PASO
+           MOVE WS-TRAZA-EVENTO TO TRACE-EVENTO
+           WRITE RUTINAS-TRACE-RECORD.
+           CLOSE RUTINAS-TRACE-FILE.
+
        RUTINA01.
+           MOVE "RUTINA01" TO WS-TRAZA-PASO
+           MOVE "ENTRADA" TO WS-TRAZA-EVENTO
+           PERFORM REGISTRAR-TRAZA
            DISPLAY "Este es el primer parrafo."
-           PERFORM RUTINA03.
+           MOVE "SALIDA" TO WS-TRAZA-EVENTO
+           PERFORM REGISTRAR-TRAZA.
        RUTINA02.
+           MOVE "RUTINA02" TO WS-TRAZA-PASO
+           MOVE "ENTRADA" TO WS-TRAZA-EVENTO
+           PERFORM REGISTRAR-TRAZA
            DISPLAY "este es el segundo párrafo."
-           PERFORM RUTINA04.
+           MOVE "SALIDA" TO WS-TRAZA-EVENTO
+           PERFORM REGISTRAR-TRAZA.
        RUTINA03.
+           MOVE "RUTINA03" TO WS-TRAZA-PASO
+           MOVE "ENTRADA" TO WS-TRAZA-EVENTO
+           PERFORM REGISTRAR-TRAZA
            DISPLAY "este es el tercer párrafo."
-           PERFORM RUTINA02.
+           MOVE "SALIDA" TO WS-TRAZA-EVENTO
+           PERFORM REGISTRAR-TRAZA.
        RUTINA04.
+           MOVE "RUTINA04" TO WS-TRAZA-PASO
+           MOVE "ENTRADA" TO WS-TRAZA-EVENTO
+           PERFORM REGISTRAR-TRAZA
            DISPLAY "este es el cuarto párrafo."
            DISPLAY "este es el final de las rutinas"
-            STOP RUN.
-      ** add other procedures here
-       END PROGRAM YOUR-PROGRAM-NAME.
+           MOVE "SALIDA" TO WS-TRAZA-EVENTO
+           PERFORM REGISTRAR-TRAZA.
+
+       END PROGRAM RUTINAS-PROCESO.
